@@ -29,13 +29,19 @@
                                            SEQUENTIAL.
 
            SELECT ARCH-AT-ARCHIVO-TABLA ASSIGN W000-UT-S-DIR-TABLA
-                                           ORGANIZATION IS LINE
-                                           SEQUENTIAL.
+                                           ORGANIZATION IS INDEXED
+                                           ACCESS MODE IS RANDOM
+                                           RECORD KEY IS RI-T-LLAVE.
 
            SELECT ARCH-AP-ARCHIVO-PRODUCTO ASSIGN W000-UT-S-DIR-PRODUCTO
+                                           ORGANIZATION IS INDEXED
+                                           ACCESS MODE IS RANDOM
+                                           RECORD KEY IS RI-P-CODIGO.
+           SELECT ARCH-AF-ARCHIVO-FECHA    ASSIGN W000-UT-S-DIR-FECHA
                                            ORGANIZATION IS LINE
                                            SEQUENTIAL.
-           SELECT ARCH-AF-ARCHIVO-FECHA    ASSIGN W000-UT-S-DIR-FECHA
+
+           SELECT ARCH-AH-ARCHIVO-FERIADOS ASSIGN W000-UT-S-DIR-FERIADOS
                                            ORGANIZATION IS LINE
                                            SEQUENTIAL.
       *----
@@ -43,6 +49,12 @@
       *----
            SELECT REPO-R1-REPORTE ASSIGN TO
            W000-UT-S-DIR-SALIDA-REPO.
+
+           SELECT REPO-R2-CSV ASSIGN TO
+           W000-UT-S-DIR-SALIDA-CSV.
+
+           SELECT ARCH-CM-ARCHIVO-MONITOR ASSIGN TO
+           W000-UT-S-DIR-MONITOR.
       *-----------------------
        DATA DIVISION.
       *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
@@ -68,8 +80,9 @@
            LABEL RECORD STANDARD.
        01 AI-ARCHIVO-TABLA.
            05 RI-T-CVE                   PIC XXX.
-           05 RI-T-PTA                   PIC XXX.
-           05 RI-T-DPTO                  PIC X(6).
+           05 RI-T-LLAVE.
+               10 RI-T-PTA                PIC XXX.
+               10 RI-T-DPTO                PIC X(6).
            05 RI-T-ESPACIOS              PIC X(11).
            05 RI-T-DESCRIPCION           PIC X(30).
 
@@ -90,11 +103,36 @@
           05 RI-F-MONTH                  PIC 99.
           05 RI-F-DAY                    PIC 99.
 
+       FD  ARCH-AH-ARCHIVO-FERIADOS
+           LABEL RECORD STANDARD.
+       01 AI-ARCHIVO-FERIADOS.
+          05 RI-H-MONTH                  PIC 99.
+          05 RI-H-DAY                    PIC 99.
+
        FD  REPO-R1-REPORTE
            RECORD CONTAINS 120 CHARACTERS
            LABEL RECORD STANDARD.
        01  R1-COMPARACION                PIC X(120).
 
+       FD  REPO-R2-CSV
+           RECORD CONTAINS 120 CHARACTERS
+           LABEL RECORD STANDARD.
+       01  R2-LINEA-CSV                  PIC X(120).
+
+       FD  ARCH-CM-ARCHIVO-MONITOR
+           RECORD CONTAINS 40 CHARACTERS
+           LABEL RECORD STANDARD.
+       01  R9-LINEA-MONITOR.
+           05 R9-PROGRAMA                PIC X(8).
+           05 FILLER                     PIC X           VALUE ','.
+           05 R9-LEIDOS                  PIC -ZZZZZZ9.
+           05 FILLER                     PIC X           VALUE ','.
+           05 R9-PROCESADOS              PIC -ZZZZZZ9.
+           05 FILLER                     PIC X           VALUE ','.
+           05 R9-RECHAZADOS              PIC -ZZZZZZ9.
+           05 FILLER                     PIC X           VALUE ','.
+           05 R9-RETURN-CODE             PIC -ZZ9.
+
        WORKING-STORAGE SECTION.
       *---
       *Switches
@@ -110,7 +148,14 @@
            05  S000-FINARCHPRODUCTO      PIC X.
            05  S000-FINARCHFECHA         PIC X.
            05  S000-ESTADOARCHFECHA      PIC X.
+           05  S000-FINARCHFERIADOS      PIC X.
+           05  S000-ESTADOARCHFERIADOS   PIC X  VALUE '0'.
+           05  S010-ES-FERIADO           PIC X.
            05  S000-ESTADOREPO           PIC X.
+           05  S000-ESTADOCSV            PIC X.
+           05  S035-FINVALCONSUMO        PIC X.
+           05  S035-FINVALDEVOLUCION     PIC X.
+           05  S000-ESTADOARCHCM         PIC X.
 
 
       *---
@@ -129,8 +174,16 @@
                                          VALUE 'ArchivoProducto.dat'.
            05  W000-UT-S-DIR-FECHA        PIC X(10)
                                          VALUE 'Fecha.dat'.
+           05  W000-UT-S-DIR-FERIADOS     PIC X(15)
+                                         VALUE 'Feriados.dat'.
            05  W000-UT-S-DIR-SALIDA-REPO PIC X(30)
                                          VALUE 'ReporteComparacion.txt'.
+           05  W000-UT-S-DIR-SALIDA-CSV  PIC X(30)
+                                         VALUE 'ReporteComparacion.csv'.
+           05  W000-UT-S-DIR-MONITOR     PIC X(20)
+                                         VALUE 'CifrasControl.txt'.
+           05  W000-TOLERANCIA-CONSUMO   PIC 9(8)
+                                         VALUE 1.
       *---
       *   Fecha
       *---
@@ -163,18 +216,6 @@
                    15 I070-DPTO           PIC X(6).
                10 I070-CODIGO             PIC X(6).
 
-       01 I080-AT-ID-ANT                  PIC X(12).
-       01 I080-AT-ID-LEI-TABLA.
-           05 I080-AT-ID-LLAVE.
-               10 I080-CLAVE              PIC XXX.
-               10 I080-AT-ID-DPTO.
-                 15 I080-PTA              PIC XXX.
-                 15 I080-DPTO             PIC X(6).
-
-       01 I100-AP-ID-ANT                  PIC X(6).
-       01 I100-AP-ID-LEI-PRODUCTO.
-           05 I100-AP-ID-CODIGO.
-               10 I100-CODIGO             PIC X(6).
 
        01 I110-AD-ID-ANT                  PIC X(15).
        01 I110-AD-ID-LEI-DEVOLUCION.
@@ -210,20 +251,32 @@
 
        01  A060-ACUMULADOR-DEVUELTO.
            05 A060-ACUM-DEV               PIC S9(8).
+
+       01  A002-ACUMULADOR-GRAN-TOTAL.
+           05  A002-GT-RA-CONSUMO         PIC S9(8).
+           05  A002-GT-RA-IMPORTE         PIC S9(8)V99.
+           05  A002-GT-RP-CONSUMO         PIC S9(8).
+           05  A002-GT-RP-IMPORTE         PIC S9(8)V99.
+           05  A002-GT-A-FAVOR-RA         PIC S9(8)V99.
+           05  A002-GT-A-FAVOR-RP         PIC S9(8)V99.
       *---
       *Cifras control
       *---
        01 A990-CIFRAS-CONTROL.
            05 A990-PROC-LEIDO-CONSUMO     PIC S9(4).
            05 A990-PROC-LEIDO-DEVOLUCION  PIC S9(4).
-           05 A990-PROC-LEIDO-TABLA       PIC S9(4).
-           05 A990-PROC-LEIDO-PRODUCTO    PIC S9(4).
            05 A990-PROC-PTA               PIC S9(4).
            05 A990-PROC-DPTO              PIC S9(4).
            05 A990-PROC-REG               PIC S9(4).
            05 A990-PROC-A-FAVOR-RA        PIC S9(4).
            05 A990-PROC-A-FAVOR-RP        PIC S9(4).
            05 A990-PROC-EMPATE            PIC S9(4).
+           05 A035-PROC-CODIGOS-INVALIDOS PIC S9(4).
+      *---
+      *   Monitoreo
+      *---
+       01 W990-MONITOR.
+           05 W990-TOTAL-LEIDO            PIC S9(9).
       *---
       * Tabla
       *---
@@ -236,37 +289,6 @@
            05  T010-I                     PIC 99.
            05  T010-NUM-ELEM              PIC S9(9)      COMP.
            05  T010-MAX-ELEM              PIC S9(9)      COMP.
-       01 T020-TABLA-ARCH-T04.
-           05 T020-DETALLES-T04      OCCURS 30 TIMES INDEXED
-           BY T020-I-T04-I.
-               10 T020-PTA-T04            PIC XXX.
-               10 T020-DESCRIPCION-T04    PIC X(30).
-       01  T020-VARS-T04.
-           05  T020-I-T04                 PIC 99.
-           05  T020-NUM-ELEM-T04          PIC S9(2).
-           05  T020-MAX-ELEM-T04          PIC S9(2) VALUE 30.
-
-       01 T020-TABLA-ARCH-T05.
-           05 T020-DETALLES-T05      OCCURS 30 TIMES INDEXED
-           BY T020-I-T05-I.
-               10 T020-CLAVE.
-                   15 T020-PTA-T05        PIC XXX.
-                   15 T020-DPTO-T05       PIC X(9).
-               10 T020-DESCRIPCION-T05    PIC X(30).
-       01  T020-VARS-T05.
-           05  T020-I-T05                 PIC 99.
-           05  T020-NUM-ELEM-T05          PIC S9(2).
-           05  T020-MAX-ELEM-T05          PIC S9(2) VALUE 30.
-       01 T030-TABLA-PRODUCTOS.
-           05 T030-DETALLES-PRODUCTOS OCCURS 30 TIMES INDEXED
-           BY T030-I-PRODUCTO.
-               10 T030-CODIGO             PIC X(6).
-               10 T030-DESCRIPCION        PIC X(30).
-               10 T030-CTO                PIC 9(3).
-       01  T030-VARS-PRODUCTO.
-           05  T030-I-PR                  PIC 99.
-           05  T030-NUM-ELEM-PR           PIC S9(2).
-           05  T030-MAX-ELEM-PR           PIC S9(2) VALUE 30.
       *---
       *Variables del reporte
       *---
@@ -384,6 +406,39 @@
            05 FILLER                      PIC X(6)        VALUE SPACES.
            05 R1-35-PRINT-MENSAJE-A-FAVOR PIC X(10).
 
+      *---
+      *Encabezado del CSV
+      *---
+       01 R2-05-ENCABEZADO-CSV            PIC X(120)      VALUE
+           "PTA,DPTO,CODIGO,DESCRIPCION,CONSUMO RA,IMPORTE RA,
+      -    "CONSUMO RP,IMPORTE RP,CONSUMO DIF,IMPORTE DIF,A FAVOR DE".
+
+      *---
+      *Linea detalle del CSV
+      *---
+       01 R2-35-LINEA-DETALLE-CSV.
+           05 R2-35-PTA                   PIC XXX.
+           05 FILLER                      PIC X           VALUE ','.
+           05 R2-35-DPTO                  PIC X(6).
+           05 FILLER                      PIC X           VALUE ','.
+           05 R2-35-CODIGO                PIC X(6).
+           05 FILLER                      PIC X           VALUE ','.
+           05 R2-35-DESCRIPCION           PIC X(30).
+           05 FILLER                      PIC X           VALUE ','.
+           05 R2-35-CONSUMO-RA            PIC -ZZZZZZ9.
+           05 FILLER                      PIC X           VALUE ','.
+           05 R2-35-IMPORTE-RA            PIC -ZZZZZZ9.
+           05 FILLER                      PIC X           VALUE ','.
+           05 R2-35-CONSUMO-RP            PIC -ZZZZZZ9.
+           05 FILLER                      PIC X           VALUE ','.
+           05 R2-35-IMPORTE-RP            PIC -ZZZZZZ9.
+           05 FILLER                      PIC X           VALUE ','.
+           05 R2-35-CONSUMO-DIF           PIC -ZZZZZZ9.
+           05 FILLER                      PIC X           VALUE ','.
+           05 R2-35-IMPORTE-DIF           PIC -ZZZZZZ9.
+           05 FILLER                      PIC X           VALUE ','.
+           05 R2-35-MENSAJE-A-FAVOR       PIC X(10).
+
       *---
       *Linea total de Dpto
       *---
@@ -432,6 +487,58 @@
            "DIFERENCIA A FAVOR".
            05 FILLER                      PIC X(3)        VALUE SPACES.
            05 R1-50-PRINT-A-FAVOR-RP      PIC ZZ,ZZZ,ZZ9.99.
+      *---
+      *Pagina de resumen general (todas las plantas)
+      *---
+       01 R1-55-ENCABEZADO-RESUMEN.
+           05 FILLER                      PIC X(30)       VALUE SPACES.
+           05 FILLER                      PIC X(45)       VALUE
+           "R E S U M E N   G E N E R A L   D E L   R U N".
+           05 FILLER                      PIC X(45)       VALUE SPACES.
+
+       01 R1-60-RESUMEN-RA.
+           05 FILLER                      PIC X           VALUE SPACES.
+           05 FILLER                      PIC X(10)       VALUE
+           "ALMACEN".
+           05 FILLER                      PIC X(5)        VALUE SPACES.
+           05 FILLER                      PIC X(8)        VALUE
+           "CONSUMO".
+           05 FILLER                      PIC X(2)        VALUE SPACES.
+           05 R1-60-CONSUMO-RA            PIC ZZ,ZZZ,ZZ9.
+           05 FILLER                      PIC X(3)        VALUE SPACES.
+           05 FILLER                      PIC X(8)        VALUE
+           "IMPORTE".
+           05 FILLER                      PIC X(2)        VALUE SPACES.
+           05 R1-60-IMPORTE-RA            PIC ZZ,ZZZ,ZZ9.99.
+           05 FILLER                      PIC X(16)       VALUE SPACES.
+
+       01 R1-65-RESUMEN-RP.
+           05 FILLER                      PIC X           VALUE SPACES.
+           05 FILLER                      PIC X(10)       VALUE
+           "PRODUCCION".
+           05 FILLER                      PIC X(5)        VALUE SPACES.
+           05 FILLER                      PIC X(8)        VALUE
+           "CONSUMO".
+           05 FILLER                      PIC X(2)        VALUE SPACES.
+           05 R1-65-CONSUMO-RP            PIC ZZ,ZZZ,ZZ9.
+           05 FILLER                      PIC X(3)        VALUE SPACES.
+           05 FILLER                      PIC X(8)        VALUE
+           "IMPORTE".
+           05 FILLER                      PIC X(2)        VALUE SPACES.
+           05 R1-65-IMPORTE-RP            PIC ZZ,ZZZ,ZZ9.99.
+           05 FILLER                      PIC X(16)       VALUE SPACES.
+
+       01 R1-70-RESUMEN-DIFERENCIA.
+           05 FILLER                      PIC X           VALUE SPACES.
+           05 FILLER                      PIC X(27)       VALUE
+           "DIF. A FAVOR DE ALMACEN".
+           05 FILLER                      PIC X(3)        VALUE SPACES.
+           05 R1-70-A-FAVOR-RA            PIC ZZ,ZZZ,ZZ9.99.
+           05 FILLER                      PIC X(5)        VALUE SPACES.
+           05 FILLER                      PIC X(27)       VALUE
+           "DIF. A FAVOR DE PRODUCCION".
+           05 FILLER                      PIC X(3)        VALUE SPACES.
+           05 R1-70-A-FAVOR-RP            PIC ZZ,ZZZ,ZZ9.99.
        PROCEDURE DIVISION.
       *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
        000-CONTROL SECTION.
@@ -447,7 +554,12 @@
            OPEN OUTPUT REPO-R1-REPORTE.
            MOVE 1 TO S000-ESTADOREPO.
 
+           OPEN OUTPUT REPO-R2-CSV.
+           MOVE 1 TO S000-ESTADOCSV.
+           WRITE R2-LINEA-CSV FROM R2-05-ENCABEZADO-CSV.
+
            MOVE ZEROS TO A990-CIFRAS-CONTROL.
+           MOVE ZEROES TO A002-ACUMULADOR-GRAN-TOTAL.
            MOVE W000-PROG TO R1-05-CONSPRO.
        000-0200-REALIZA-FECHA.
            PERFORM 010-FECHA.
@@ -455,6 +567,8 @@
            PERFORM 020-CARGA-TABLA-ARCH-TABLA.
        000-0400-CARGA-TABLA-ARCH-PROD.
            PERFORM 030-CARGA-TABLA-ARCH-PRODUCTO.
+       000-0450-VALIDA-PRODUCTOS.
+           PERFORM 035-VALIDA-PRODUCTOS.
        000-0500-LEE-CONSUMO-DEVOLUCION.
            MOVE LOW-VALUES TO I070-AC-ID-LEI-CONSUMO.
            MOVE LOW-VALUES TO I110-AD-ID-LEI-DEVOLUCION.
@@ -464,6 +578,8 @@
 
            PERFORM 040-PROC-PTA UNTIL (S000-FINARCHCONSUMO NOT = 0 AND
                S000-FINARCHDEVOLUCION NOT = 0).
+       000-0650-ESCRIBE-GRAN-TOTAL.
+           PERFORM 095-ESCRIBE-GRAN-TOTAL.
        000-0700-CIFRAS-CONTROL.
            PERFORM 990-CIFRAS-CONTROL.
        000-0800-TERMINA.
@@ -473,6 +589,12 @@
             MOVE 0 TO S000-ESTADOARCHDEVOLUCION.
             CLOSE REPO-R1-REPORTE.
             MOVE 0 TO S000-ESTADOREPO.
+            CLOSE REPO-R2-CSV.
+            MOVE 0 TO S000-ESTADOCSV.
+            CLOSE ARCH-AT-ARCHIVO-TABLA.
+            MOVE 0 TO S000-ESTADOARCHTABLA.
+            CLOSE ARCH-AP-ARCHIVO-PRODUCTO.
+            MOVE 0 TO S000-ESTADOARCHPRODUCTO.
        000-FIN.
            GOBACK.
 
@@ -537,107 +659,115 @@
             MOVE T010-MONTH(T010-I) TO R1-05-MONTH.
             CLOSE ARCH-AF-ARCHIVO-FECHA.
             MOVE 0 TO S000-ESTADOARCHFECHA.
+       010-0300-VALIDA-FERIADO.
+           PERFORM 015-VALIDA-FERIADO.
        010-0990-FIN.
            EXIT.
            
            
-       020-CARGA-TABLA-ARCH-TABLA SECTION.
-           OPEN INPUT ARCH-AT-ARCHIVO-TABLA.
-           MOVE 0 TO S000-FINARCHTABLA.
-           MOVE 1 TO S000-ESTADOARCHTABLA.
-           MOVE 0 TO T020-NUM-ELEM-T04
-                     T020-NUM-ELEM-T05.
-           MOVE LOW-VALUES TO I080-AT-ID-LEI-TABLA.
-
-       020-0200-CHECA-CLAVE.
-           IF I080-CLAVE < 'T04' THEN
-               PERFORM 080-LEE-REG-TABLA
-
-           ELSE IF I080-CLAVE = 'T04' THEN
-               PERFORM 020-0300-T04-LEE
-               PERFORM 080-LEE-REG-TABLA
-
-
-           ELSE IF I080-CLAVE = 'T05' THEN
-               PERFORM 020-0400-T05-LEE
-               PERFORM 080-LEE-REG-TABLA
-               
-           ELSE
-               PERFORM 020-0600-FINAL
+       015-VALIDA-FERIADO SECTION.
+       015-0100-INICIO.
+           OPEN INPUT ARCH-AH-ARCHIVO-FERIADOS.
+           MOVE 1 TO S000-ESTADOARCHFERIADOS.
+           MOVE 0 TO S000-FINARCHFERIADOS.
+           MOVE 'N' TO S010-ES-FERIADO.
+       015-0200-BUSCA-FERIADO.
+           PERFORM 016-LEE-FERIADO UNTIL S000-FINARCHFERIADOS = 1.
+           CLOSE ARCH-AH-ARCHIVO-FERIADOS.
+           MOVE 0 TO S000-ESTADOARCHFERIADOS.
+       015-0300-VERIFICA.
+           IF S010-ES-FERIADO = 'S' THEN
+               DISPLAY '          TERMINACION ANORMAL, CODIGO 16  '
+               DISPLAY '          FECHA DE PROCESO ES DIA FERIADO  '
+               PERFORM 980-ABORTA
                END-IF.
-       020-0300-T04-LEE.
-
-               ADD 1 TO T020-NUM-ELEM-T04
-               IF T020-NUM-ELEM-T04 > T020-MAX-ELEM-T04 THEN
-                   PERFORM 980-ABORTA
-                   ELSE
-                   SET T020-I-T04 TO T020-NUM-ELEM-T04
-                   MOVE I080-PTA TO T020-PTA-T04(T020-NUM-ELEM-T04)
-                   MOVE RI-T-DESCRIPCION TO
-                   T020-DESCRIPCION-T04(T020-NUM-ELEM-T04)
-                   END-IF.
+       015-990-FIN.
+           EXIT.
 
-       020-0400-T05-LEE.
-               ADD 1 TO T020-NUM-ELEM-T05
-               IF T020-NUM-ELEM-T05 > T020-MAX-ELEM-T05 THEN
-                   PERFORM 980-ABORTA
-                   ELSE
-                   SET T020-I-T05 TO T020-NUM-ELEM-T05
-                   MOVE I080-PTA TO T020-PTA-T05(T020-I-T05)
-                   MOVE I080-DPTO TO T020-DPTO-T05(T020-I-T05)
-                   MOVE RI-T-DESCRIPCION TO
-                   T020-DESCRIPCION-T05(T020-I-T05)
-                   END-IF.
-       020-0500-LEE-TABLA.
-
-           PERFORM 020-0200-CHECA-CLAVE UNTIL S000-FINARCHTABLA = 1.
-       020-0600-FINAL.
-           CLOSE ARCH-AT-ARCHIVO-TABLA.
-           MOVE 0 TO S000-ESTADOARCHTABLA.
-      *    SET I-T05 TO 1.
-      * SEARCH T000-DETALLES-T05
-      *   AT END DISPLAY 'M NOT FOUND IN TABLE'
-      *   WHEN T000-CLAVE(I-T05)='DDDSSWWAA'
-      *   DISPLAY 'ENCONTRADO!'
-      * END-SEARCH.
+       016-LEE-FERIADO SECTION.
+       016-0100-LEE.
+           READ ARCH-AH-ARCHIVO-FERIADOS AT END MOVE 1 TO
+               S000-FINARCHFERIADOS.
+       016-0200-CHECA.
+           IF S000-FINARCHFERIADOS NOT = 1 THEN
+               IF RI-H-MONTH = W000-MONTH AND RI-H-DAY = W000-DAY THEN
+                   MOVE 'S' TO S010-ES-FERIADO
+                   MOVE 1 TO S000-FINARCHFERIADOS
+                   END-IF
+               END-IF.
+       016-990-FIN.
+           EXIT.
 
+       020-CARGA-TABLA-ARCH-TABLA SECTION.
+           OPEN INPUT ARCH-AT-ARCHIVO-TABLA.
+           MOVE 1 TO S000-ESTADOARCHTABLA.
        020-990-FIN.
            EXIT.
 
        030-CARGA-TABLA-ARCH-PRODUCTO SECTION.
-       030-0100-INICIO.
            OPEN INPUT ARCH-AP-ARCHIVO-PRODUCTO.
-           MOVE 0 TO S000-FINARCHPRODUCTO.
            MOVE 1 TO S000-ESTADOARCHPRODUCTO.
-           MOVE 0 TO T030-NUM-ELEM-PR.
-           MOVE LOW-VALUES TO I100-AP-ID-LEI-PRODUCTO.
-
-       030-0200-COPIA.
-
-           ADD 1 TO T030-NUM-ELEM-PR
-               IF T030-NUM-ELEM-PR > T030-MAX-ELEM-PR THEN
-                   PERFORM 980-ABORTA
-                   ELSE
-                   SET T030-I-PR TO T030-NUM-ELEM-PR
-
-                   MOVE I100-CODIGO TO T030-CODIGO(T030-NUM-ELEM-PR)
-                   MOVE RI-P-CTO TO T030-CTO(T030-NUM-ELEM-PR)
-                   MOVE RI-P-DESCRIPCION TO
-                   T030-DESCRIPCION(T030-NUM-ELEM-PR)
-                   
-                   END-IF.
-                   PERFORM 100-LEE-REG-PRODUCTO.
-
-               
-       030-0300-LEE-TABLA.
+       030-FIN.
+           EXIT.
 
-           PERFORM 030-0200-COPIA UNTIL S000-FINARCHPRODUCTO = 1.
-       030-0400-TERMINA.
-           CLOSE ARCH-AP-ARCHIVO-PRODUCTO.
-           MOVE 0 TO S000-ESTADOARCHPRODUCTO.
+       035-VALIDA-PRODUCTOS SECTION.
+       035-0100-INICIO.
+           MOVE ZEROS TO A035-PROC-CODIGOS-INVALIDOS.
+       035-0200-VALIDA-CONSUMO.
+           MOVE 0 TO S035-FINVALCONSUMO.
+           PERFORM 036-VALIDA-REG-CONSUMO UNTIL S035-FINVALCONSUMO = 1.
+           CLOSE ARCH-AC-ARCHIVO-CONSUMO.
+           OPEN INPUT ARCH-AC-ARCHIVO-CONSUMO.
+       035-0300-VALIDA-DEVOLUCION.
+           MOVE 0 TO S035-FINVALDEVOLUCION.
+           PERFORM 037-VALIDA-REG-DEVOLUCION UNTIL
+               S035-FINVALDEVOLUCION = 1.
+           CLOSE ARCH-AD-ARCHIVO-DEVOLUCION.
+           OPEN INPUT ARCH-AD-ARCHIVO-DEVOLUCION.
+       035-0400-VERIFICA.
+           IF A035-PROC-CODIGOS-INVALIDOS > 0 THEN
+               DISPLAY '          TERMINACION ANORMAL, CODIGO 16  '
+               DISPLAY '          PRODUCTOS NO ENCONTRADOS EN '
+      -        'CATALOGO: ' A035-PROC-CODIGOS-INVALIDOS
+               PERFORM 980-ABORTA
+               END-IF.
+       035-990-FIN.
+           EXIT.
 
+       036-VALIDA-REG-CONSUMO SECTION.
+       036-0100-LEE.
+           READ ARCH-AC-ARCHIVO-CONSUMO AT END MOVE 1 TO
+               S035-FINVALCONSUMO.
+       036-0200-CHECA.
+           IF S035-FINVALCONSUMO NOT = 1 THEN
+               MOVE RI-C-CODIGO TO RI-P-CODIGO
+               READ ARCH-AP-ARCHIVO-PRODUCTO
+                   INVALID KEY
+                       DISPLAY '     CODIGO NO ENCONTRADO (CONSUMO): '
+                           RI-C-CODIGO ' PTA: ' RI-C-PTA
+                           ' DPTO: ' RI-C-DPTO
+                       ADD 1 TO A035-PROC-CODIGOS-INVALIDOS
+               END-READ
+               END-IF.
+       036-990-FIN.
+           EXIT.
 
-       030-FIN.
+       037-VALIDA-REG-DEVOLUCION SECTION.
+       037-0100-LEE.
+           READ ARCH-AD-ARCHIVO-DEVOLUCION AT END MOVE 1 TO
+               S035-FINVALDEVOLUCION.
+       037-0200-CHECA.
+           IF S035-FINVALDEVOLUCION NOT = 1 THEN
+               MOVE RI-D-CODIGO TO RI-P-CODIGO
+               READ ARCH-AP-ARCHIVO-PRODUCTO
+                   INVALID KEY
+                       DISPLAY '     CODIGO NO ENCONTRADO (DEVOL.): '
+                           RI-D-CODIGO ' PTA: ' RI-D-PTA
+                           ' DPTO: ' RI-D-DPTO
+                       ADD 1 TO A035-PROC-CODIGOS-INVALIDOS
+               END-READ
+               END-IF.
+       037-990-FIN.
            EXIT.
 
        040-PROC-PTA SECTION.
@@ -648,13 +778,13 @@
                    MOVE I110-AD-ID-PTA-DEV TO I040-ID-PROC-PTA-CONS
                    END-IF.
        040-0200-BUSCA-EN-TABLA.
-          SET T020-I-T04-I TO 1.
-          SEARCH T020-DETALLES-T04
-         AT END MOVE SPACES TO R1-10-DESCRIPCION-PTA
-         WHEN T020-PTA-T04(T020-I-T04-I)=I040-ID-PROC-PTA-CONS
-         MOVE T020-DESCRIPCION-T04(T020-I-T04-I) TO
-         R1-10-DESCRIPCION-PTA
-       END-SEARCH.
+           MOVE I040-PTA TO RI-T-PTA.
+           MOVE SPACES TO RI-T-DPTO.
+           READ ARCH-AT-ARCHIVO-TABLA
+               INVALID KEY MOVE SPACES TO R1-10-DESCRIPCION-PTA
+               NOT INVALID KEY MOVE RI-T-DESCRIPCION TO
+                   R1-10-DESCRIPCION-PTA
+           END-READ.
        040-0300-INICIA-FOLIO.
            MOVE 0 TO R1-NUM-HOJA.
        040-0400-PROCESA-DPTO.
@@ -675,17 +805,16 @@
                    MOVE I040-DPTO TO R1-40-DPTO.
                    MOVE I040-DPTO TO R1-20-DPTO.
        050-0200-BUSCA-EN-TABLA.
-           
-          SET T020-I-T05-I TO 1.
-          SEARCH T020-DETALLES-T05
-         AT END MOVE SPACES TO R1-20-DESCRIPCION-DPTO-ENCA
-         MOVE SPACES TO R1-40-DESCRIPCION-DPTO
-         WHEN T020-CLAVE(T020-I-T05-I)=I040-ID-PROC-DPTO-CONS
-         MOVE T020-DESCRIPCION-T05(T020-I-T05-I) TO
-         R1-20-DESCRIPCION-DPTO-ENCA
-         MOVE T020-DESCRIPCION-T05(T020-I-T05-I) TO
-         R1-40-DESCRIPCION-DPTO
-       END-SEARCH.
+           MOVE I040-PTA TO RI-T-PTA.
+           MOVE I040-DPTO TO RI-T-DPTO.
+           READ ARCH-AT-ARCHIVO-TABLA
+               INVALID KEY
+                   MOVE SPACES TO R1-20-DESCRIPCION-DPTO-ENCA
+                   MOVE SPACES TO R1-40-DESCRIPCION-DPTO
+               NOT INVALID KEY
+                   MOVE RI-T-DESCRIPCION TO R1-20-DESCRIPCION-DPTO-ENCA
+                   MOVE RI-T-DESCRIPCION TO R1-40-DESCRIPCION-DPTO
+           END-READ.
        050-0300-INICIALIZA-ACUM.
            MOVE R1-MAX-LIN TO R1-NUM-LIN.
            MOVE ZEROES TO A050-ACUMULADOR-RA.
@@ -727,19 +856,17 @@
                    I040-ID-PROC-CODIGO-CONS
                    END-IF.
        060-0300-BUSCA-PRODUCTO.
-          SET T030-I-PRODUCTO TO 1.
-
-          SEARCH T030-DETALLES-PRODUCTOS
-          AT END DISPLAY '          TERMINACION ANORMAL, CODIGO 16  '
-          DISPLAY '          PRODUCTO NO ENCONTRADO         '
-          PERFORM 980-ABORTA
-
-           WHEN T030-CODIGO (T030-I-PRODUCTO)=I040-CODIGO
-           MOVE T030-CODIGO(T030-I-PRODUCTO) TO R1-35-PRINT-CODIGO
-           MOVE T030-DESCRIPCION(T030-I-PRODUCTO)TO
-           R1-35-PRINT-DESCRIPCION
-           MOVE T030-CTO(T030-I-PRODUCTO) TO W050-COSTO
-       END-SEARCH.
+          MOVE I040-CODIGO TO RI-P-CODIGO.
+          READ ARCH-AP-ARCHIVO-PRODUCTO
+          INVALID KEY
+              DISPLAY '          TERMINACION ANORMAL, CODIGO 16  '
+              DISPLAY '          PRODUCTO NO ENCONTRADO         '
+              PERFORM 980-ABORTA
+          NOT INVALID KEY
+              MOVE RI-P-CODIGO TO R1-35-PRINT-CODIGO
+              MOVE RI-P-DESCRIPCION TO R1-35-PRINT-DESCRIPCION
+              MOVE RI-P-CTO TO W050-COSTO
+       END-READ.
 
        060-0400-RA-RP.
            IF RI-C-CVE = 'RA' THEN
@@ -782,20 +909,27 @@
            MOVE A060-ACUM-DIF-IMPORTE TO R1-35-PRINT-IMPORTE-DIF.
            MOVE A060-ACUM-DIF-CONSUMO TO R1-35-PRINT-COMSUMO-DIF.
 
-           IF A060-ACUM-REG-RA-CONSUMO > A060-ACUM-REG-RP-CONSUMO THEN
+           ADD A060-ACUM-REG-RA-CONSUMO TO A002-GT-RA-CONSUMO.
+           ADD A060-ACUM-REG-RA-IMPORTE TO A002-GT-RA-IMPORTE.
+           ADD A060-ACUM-REG-RP-CONSUMO TO A002-GT-RP-CONSUMO.
+           ADD A060-ACUM-REG-RP-IMPORTE TO A002-GT-RP-IMPORTE.
+
+           IF A060-ACUM-DIF-CONSUMO > W000-TOLERANCIA-CONSUMO THEN
+             IF A060-ACUM-REG-RA-CONSUMO > A060-ACUM-REG-RP-CONSUMO THEN
                ADD A060-ACUM-DIF-IMPORTE TO A050-ACUM-A-FAVOR-RA
+               ADD A060-ACUM-DIF-IMPORTE TO A002-GT-A-FAVOR-RA
                MOVE 'ALMACEN' TO R1-35-PRINT-MENSAJE-A-FAVOR
-               
                ADD 1 TO A990-PROC-A-FAVOR-RA
-               ELSE IF A060-ACUM-REG-RA-CONSUMO <
-                   A060-ACUM-REG-RP-CONSUMO THEN
+               ELSE
                    ADD A060-ACUM-DIF-IMPORTE TO A050-ACUM-A-FAVOR-RP
+                   ADD A060-ACUM-DIF-IMPORTE TO A002-GT-A-FAVOR-RP
                    ADD 1 TO A990-PROC-A-FAVOR-RP
                    MOVE 'PRODUCCION' TO R1-35-PRINT-MENSAJE-A-FAVOR
-                   ELSE
-                       MOVE SPACES TO R1-35-PRINT-MENSAJE-A-FAVOR
-                       ADD 1 TO A990-PROC-EMPATE
-                       END-IF.
+                   END-IF
+               ELSE
+                   MOVE SPACES TO R1-35-PRINT-MENSAJE-A-FAVOR
+                   ADD 1 TO A990-PROC-EMPATE
+                   END-IF.
                IF (R1-NUM-LIN + 1) > R1-MAX-LIN THEN
                  PERFORM 090-ENCABEZADOS
                  ADD 1 TO R1-NUM-LIN
@@ -805,6 +939,19 @@
                WRITE R1-COMPARACION FROM R1-35-LINEADETALLE AFTER 1.
                ADD 1 TO R1-NUM-LIN.
                ADD 1 TO A990-PROC-REG.
+
+               MOVE I040-PTA TO R2-35-PTA.
+               MOVE I040-DPTO TO R2-35-DPTO.
+               MOVE R1-35-PRINT-CODIGO TO R2-35-CODIGO.
+               MOVE R1-35-PRINT-DESCRIPCION TO R2-35-DESCRIPCION.
+               MOVE A060-ACUM-REG-RA-CONSUMO TO R2-35-CONSUMO-RA.
+               MOVE A060-ACUM-REG-RA-IMPORTE TO R2-35-IMPORTE-RA.
+               MOVE A060-ACUM-REG-RP-CONSUMO TO R2-35-CONSUMO-RP.
+               MOVE A060-ACUM-REG-RP-IMPORTE TO R2-35-IMPORTE-RP.
+               MOVE A060-ACUM-DIF-CONSUMO TO R2-35-CONSUMO-DIF.
+               MOVE A060-ACUM-DIF-IMPORTE TO R2-35-IMPORTE-DIF.
+               MOVE R1-35-PRINT-MENSAJE-A-FAVOR TO R2-35-MENSAJE-A-FAVOR.
+               WRITE R2-LINEA-CSV FROM R2-35-LINEA-DETALLE-CSV.
        060-0990-FIN.
            EXIT.
 
@@ -838,36 +985,6 @@
        070-990-FIN.
            EXIT.
 
-       080-LEE-REG-TABLA SECTION.
-       080-0100-INICIO.
-           MOVE I080-AT-ID-LEI-TABLA TO I080-AT-ID-ANT.
-
-       080-0200-LEE-ARCHIVO.
-           READ ARCH-AT-ARCHIVO-TABLA AT END MOVE 1
-           TO S000-FINARCHTABLA.
-           IF S000-FINARCHTABLA = 1
-           THEN
-               MOVE HIGH-VALUES TO I080-AT-ID-LEI-TABLA
-           ELSE
-               MOVE RI-T-CVE TO I080-CLAVE
-               MOVE RI-T-PTA TO I080-PTA
-               MOVE RI-T-DPTO TO I080-DPTO
-               ADD 1 TO A990-PROC-LEIDO-TABLA.
-
-       080-0300-ABORTA.
-           IF I080-AT-ID-LEI-TABLA < I080-AT-ID-ANT
-           THEN
-               MOVE 16 TO RETURN-CODE
-               DISPLAY '            ARCHIVO TABLA                 '
-      -        'FUERA DE SECUENCIA     '
-               DISPLAY '          ID. ANT. ('  I080-AT-ID-ANT '  ) '
-               DISPLAY
-               '          ID. LEI. ('  I080-AT-ID-LEI-TABLA '  )  '
-               DISPLAY '          TERMINACION ANORMAL, CODIGO 16  '
-               PERFORM 980-ABORTA.
-       080-990-FIN.
-           EXIT.
-
        090-ENCABEZADOS SECTION.
        090-0100-INICIO.
            ADD 1 TO R1-NUM-HOJA.
@@ -889,33 +1006,22 @@
            MOVE 10 TO R1-NUM-LIN.
        090-990-FIN.
            EXIT.
-       
-       100-LEE-REG-PRODUCTO SECTION.
-       100-0100-INICIO.
-           MOVE I100-AP-ID-LEI-PRODUCTO TO I100-AP-ID-ANT.
-
-       100-0200-LEE-ARCHIVO.
-           READ ARCH-AP-ARCHIVO-PRODUCTO AT END MOVE 1
-           TO S000-FINARCHPRODUCTO.
-           IF S000-FINARCHPRODUCTO = 1
-           THEN
-               MOVE HIGH-VALUES TO I100-AP-ID-LEI-PRODUCTO
-           ELSE
-               MOVE RI-P-CODIGO TO I100-CODIGO
-               ADD 1 TO A990-PROC-LEIDO-PRODUCTO.
 
-       100-0300-ABORTA.
-           IF I100-AP-ID-LEI-PRODUCTO < I100-AP-ID-ANT
-           THEN
-               MOVE 16 TO RETURN-CODE
-               DISPLAY '            ARCHIVO PRODUCTO              '
-      -        'FUERA DE SECUENCIA     '
-               DISPLAY '          ID. ANT. ('  I100-AP-ID-ANT '  )'
-               DISPLAY
-               '          ID. LEI. ('  I100-AP-ID-LEI-PRODUCTO '  )'
-               DISPLAY '          TERMINACION ANORMAL, CODIGO 16  '
-               PERFORM 980-ABORTA.
-       100-990-FIN.
+       095-ESCRIBE-GRAN-TOTAL SECTION.
+       095-0100-INICIO.
+           MOVE A002-GT-RA-CONSUMO TO R1-60-CONSUMO-RA.
+           MOVE A002-GT-RA-IMPORTE TO R1-60-IMPORTE-RA.
+           MOVE A002-GT-RP-CONSUMO TO R1-65-CONSUMO-RP.
+           MOVE A002-GT-RP-IMPORTE TO R1-65-IMPORTE-RP.
+           MOVE A002-GT-A-FAVOR-RA TO R1-70-A-FAVOR-RA.
+           MOVE A002-GT-A-FAVOR-RP TO R1-70-A-FAVOR-RP.
+       095-0200-ESCRIBE.
+           WRITE R1-COMPARACION FROM R1-55-ENCABEZADO-RESUMEN
+           AFTER PAGE.
+           WRITE R1-COMPARACION FROM R1-60-RESUMEN-RA AFTER 3.
+           WRITE R1-COMPARACION FROM R1-65-RESUMEN-RP AFTER 2.
+           WRITE R1-COMPARACION FROM R1-70-RESUMEN-DIFERENCIA AFTER 3.
+       095-990-FIN.
            EXIT.
 
        110-LEE-REG-DEVOLUCION SECTION.
@@ -971,12 +1077,20 @@
            THEN
                CLOSE ARCH-AF-ARCHIVO-FECHA
                MOVE 0 TO S000-ESTADOARCHFECHA.
+           IF S000-ESTADOARCHFERIADOS NOT = 0
+           THEN
+               CLOSE ARCH-AH-ARCHIVO-FERIADOS
+               MOVE 0 TO S000-ESTADOARCHFERIADOS.
            IF S000-ESTADOREPO NOT = 0
                THEN
                CLOSE REPO-R1-REPORTE
                MOVE 1 TO S000-ESTADOREPO.
-           PERFORM 990-CIFRAS-CONTROL.
+           IF S000-ESTADOCSV NOT = 0
+               THEN
+               CLOSE REPO-R2-CSV
+               MOVE 1 TO S000-ESTADOCSV.
            MOVE 16 TO RETURN-CODE.
+           PERFORM 990-CIFRAS-CONTROL.
        980-FIN.
            GOBACK.
 
@@ -997,5 +1111,20 @@
       -    '           ' A990-PROC-A-FAVOR-RP.
        DISPLAY W000-PROG '  REG.S A FAVOR DE NINGUNO               '
       -    '           ' A990-PROC-EMPATE.
+       990-0100-ESCRIBE-MONITOR.
+           MOVE 0 TO W990-TOTAL-LEIDO.
+           ADD A990-PROC-LEIDO-CONSUMO    TO W990-TOTAL-LEIDO.
+           ADD A990-PROC-LEIDO-DEVOLUCION TO W990-TOTAL-LEIDO.
+
+           OPEN EXTEND ARCH-CM-ARCHIVO-MONITOR.
+           MOVE 1 TO S000-ESTADOARCHCM.
+           MOVE W000-PROG                     TO R9-PROGRAMA.
+           MOVE W990-TOTAL-LEIDO               TO R9-LEIDOS.
+           MOVE A990-PROC-REG                  TO R9-PROCESADOS.
+           MOVE A035-PROC-CODIGOS-INVALIDOS    TO R9-RECHAZADOS.
+           MOVE RETURN-CODE                    TO R9-RETURN-CODE.
+           WRITE R9-LINEA-MONITOR.
+           CLOSE ARCH-CM-ARCHIVO-MONITOR.
+           MOVE 0 TO S000-ESTADOARCHCM.
        990-FIN.
            EXIT.
