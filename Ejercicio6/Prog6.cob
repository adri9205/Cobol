@@ -19,6 +19,10 @@
         SELECT ARCH-AI-ARCHIVO-I ASSIGN W000-UT-S-DIRECCION-LECTURA
                                  ORGANIZATION IS LINE SEQUENTIAL.
         SELECT REPO-R1-REPORTE-O ASSIGN  W000-UT-S-DIRECCION-SALIDA.
+        SELECT ARCH-AR-ARCHIVO-RANGO ASSIGN W000-UT-S-DIRECCION-RANGO
+                                 ORGANIZATION IS LINE SEQUENTIAL.
+        SELECT REPO-R2-REINICIO ASSIGN W000-UT-S-DIRECCION-REINICIO.
+        SELECT ARCH-CM-ARCHIVO-MONITOR ASSIGN W000-UT-S-DIRECCION-MONITOR.
        DATA DIVISION.
       *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
        FILE SECTION.
@@ -34,12 +38,41 @@
            05 RI-NO-CTA                  PIC X(8).
            05 RI-NO-CHEQUE               PIC X(12).
            05 RI-VALOR-CHEQUE            PIC S9(12)V99.
+           05 RI-FECHA-CHEQUE            PIC 9(8).
 
        FD REPO-R1-REPORTE-O
            RECORD CONTAINS 90 CHARACTERS
            LABEL RECORDS ARE STANDARD.
        01 R1-REPORTE-SALIDA               PIC X(90).
 
+       FD ARCH-AR-ARCHIVO-RANGO
+           LABEL RECORD STANDARD.
+       01 RI-RANGO-FECHAS.
+           05 RI-R-FECHA-INI              PIC 9(8).
+           05 RI-R-FECHA-FIN              PIC 9(8).
+
+       FD REPO-R2-REINICIO
+           RECORD CONTAINS 40 CHARACTERS
+           LABEL RECORDS ARE STANDARD.
+       01 R2-REINICIO.
+           05 R2-ULTIMO-ID                PIC X(31).
+           05 R2-ULTIMA-HOJA              PIC 9(5).
+           05 FILLER                      PIC X(4).
+
+       FD ARCH-CM-ARCHIVO-MONITOR
+           RECORD CONTAINS 40 CHARACTERS
+           LABEL RECORDS ARE STANDARD.
+       01 R9-LINEA-MONITOR.
+           05 R9-PROGRAMA                 PIC X(8).
+           05 FILLER                      PIC X           VALUE ','.
+           05 R9-LEIDOS                   PIC -ZZZZZZ9.
+           05 FILLER                      PIC X           VALUE ','.
+           05 R9-PROCESADOS               PIC -ZZZZZZ9.
+           05 FILLER                      PIC X           VALUE ','.
+           05 R9-RECHAZADOS               PIC -ZZZZZZ9.
+           05 FILLER                      PIC X           VALUE ','.
+           05 R9-RETURN-CODE              PIC -ZZ9.
+
        WORKING-STORAGE SECTION.
       *-----------------------
       **SWITCHES
@@ -48,14 +81,29 @@
       *ESTADO DEL ARCHIVO
            05 S000-ESTADOARCH             PIC X.
            05 S000-ESTADOREPO             PIC X.
+           05 S000-FINARCHRANGO           PIC 9.
+           05 S000-ESTADOARCHRANGO        PIC X.
+           05 S030-CHEQUE-INVALIDO        PIC X.
+           05 S000-ESTADOARCHCM           PIC X.
 
 
        01 W000-CTES.
-           05 W000-PROG                   PIC X(8)       VALUE "CHE120".
+           05 W000-PROG                 PIC X(8)      VALUE "P-CHE120".
            05 W000-UT-S-DIRECCION-LECTURA PIC X(30)      VALUE
        "ReporteEntrada.dat".
            05 W000-UT-S-DIRECCION-SALIDA  PIC X(30)      VALUE
        "REPORTESALIDA1.TXT".
+           05 W000-UT-S-DIRECCION-RANGO   PIC X(30)      VALUE
+       "RangoFechas.dat".
+           05 W000-UT-S-DIRECCION-REINICIO PIC X(30)     VALUE
+       "Reinicio.dat".
+           05 W000-UT-S-DIRECCION-MONITOR PIC X(30)      VALUE
+       "CifrasControl.txt".
+
+      *VENTANA DE FECHAS DEL DIA HABIL A REPROCESAR
+       01 W000-RANGO-FECHAS.
+           05 W000-RANGO-FECHA-INI         PIC 9(8)       VALUE 0.
+           05 W000-RANGO-FECHA-FIN         PIC 9(8)       VALUE 99999999.
 
       *FECHA
        01 W000-FECHA.
@@ -73,22 +121,32 @@
                    15 I010-BCO            PIC XXX.
                10 I010-NO-CTA              PIC X(8).
 
+      *IDENTIDAD CAPTURADA AL INICIAR EL CORTE POR GRUPO
+       01 I008-ID-PROC-GPO                PIC XX.
+
       *IDENTIDADES ANTERIOR Y LEI
        01 I040-AI-ID-ANT                  PIC X(31).
 
        01 I040-AI-ID-LEI.
            05 I040-AI-ID-NO-CTA.
-               10 I040-AI-ID-PTA.
-                   15 I040-AI-GPO         PIC XX.
-                   15 I040-AI-EMP         PIC XXX.
-                   15 I040-AI-PTA         PIC XXX.
-               10 I040-AI-BCO             PIC XXX.
+               10 I040-AI-ID-BCO.
+                   15 I040-AI-ID-PTA.
+                       20 I040-AI-GPO     PIC XX.
+                       20 I040-AI-EMP     PIC XXX.
+                       20 I040-AI-PTA     PIC XXX.
+                   15 I040-AI-BCO         PIC XXX.
                10 I040-AI-NO-CTA          PIC X(8).
            05 I040-AI-NO-CHEQUE           PIC X(12).
 
+       01 I040-AI-FECHA-CHEQUE            PIC 9(8).
+
       * ACUMULADORES
+       01 A008-ACUM-GPO.
+           05 A008-ACUM-CHEQUES-GPO       PIC S9(18)V99 .
        01 A010-ACUM-PTA.
            05 A010-ACUM-CHEQUES-PTA       PIC S9(16)V99 .
+       01 A015-ACUM-BCO.
+           05 A015-ACUM-CHEQUES-BCO       PIC S9(14)V99 .
        01 A020-ACUM-NO-CTA.
            05 A020-ACUM-CHEQUES-NO-CTA    PIC S9(12)V99 .
 
@@ -97,8 +155,15 @@
        01 A990-CIFRAS-CONTROL.
            05 A990-PROC-LEIDO             PIC S9(9) COMP.
            05 A990-REGS-PROC              PIC S9(9) COMP.
+           05 A990-GPO-PROC               PIC S9(9) COMP.
            05 A990-PTA-PROC               PIC S9(9) COMP.
+           05 A990-BCO-PROC               PIC S9(9) COMP.
            05 A990-NO-CTA-PROC            PIC S9(9) COMP.
+           05 A990-PROC-FUERA-RANGO       PIC S9(9) COMP.
+           05 A990-CHEQUE-INVALIDO        PIC S9(9) COMP.
+
+       01 W990-MONITOR.
+           05 W990-TOTAL-RECHAZADOS       PIC S9(9) COMP.
 
       *TABLA
        01  T000-MONTHS-TABLE              PIC X(36)      VALUE
@@ -195,6 +260,15 @@
            05  R1-30-TOTAL-CUENTA         PIC ZZZ,ZZZ,ZZZ,ZZZ,ZZZ.99.
            05  FILLER                     PIC X(24)       VALUE SPACES.
 
+      *IMPRIME LA LINEA TOTAL POR BANCO
+       01  R1-32-TOTAL-BCO.
+           05  FILLER                     PIC X(6)        VALUE SPACES.
+           05  FILLER                     PIC X(22)       VALUE
+           "T O T A L  B A N C O".
+           05  FILLER                     PIC X(18)       VALUE SPACES.
+           05  R1-32-TOTAL-BANCO          PIC ZZZ,ZZZ,ZZZ,ZZZ,ZZZ.99.
+           05  FILLER                     PIC X(24)       VALUE SPACES.
+
        01  R1-35-TOTAL-PTA.
            05  FILLER                     PIC X(6)        VALUE SPACES.
            05  FILLER                     PIC X(22)       VALUE
@@ -202,10 +276,20 @@
            05  FILLER                     PIC X(17)       VALUE SPACES.
            05  R1-35-TOTAL-PLANTA         PIC Z,ZZZ,ZZZ,ZZZ,ZZZ,ZZZ.99.
            05  FILLER                     PIC X(24)       VALUE SPACES.
+
+      *IMPRIME LA LINEA TOTAL POR GRUPO
+       01  R1-37-TOTAL-GPO.
+           05  FILLER                     PIC X(6)        VALUE SPACES.
+           05  FILLER                     PIC X(20)       VALUE
+           "T O T A L  G R U P O".
+           05  FILLER                     PIC X(19)       VALUE SPACES.
+           05  R1-37-TOTAL-GRUPO          PIC Z,ZZZ,ZZZ,ZZZ,ZZZ,ZZZ.99.
+           05  FILLER                     PIC X(24)       VALUE SPACES.
        PROCEDURE DIVISION.
       *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
        000-CONTROL SECTION.
        000-0100-INICIO.
+           PERFORM 005-RANGO-FECHAS.
            OPEN INPUT ARCH-AI-ARCHIVO-I.
            MOVE 0 TO S000-ESTADOARCH.
            MOVE 0 TO S000-FINARCH.
@@ -222,7 +306,7 @@
            MOVE LOW-VALUES TO I040-AI-ID-LEI.
            PERFORM 040-LEE-REG.
        000-0200-PROC-PTA.
-           PERFORM 010-PROC-PTA UNTIL S000-FINARCH =1.
+           PERFORM 008-PROC-GPO UNTIL S000-FINARCH =1.
        000-0300-TERMINA.
            CLOSE ARCH-AI-ARCHIVO-I.
            MOVE 1 TO S000-ESTADOARCH.
@@ -231,13 +315,52 @@
            PERFORM 990-CIFRAS-DE-CONTROL.
        000-0990-FIN.
            GOBACK.
+
+       005-RANGO-FECHAS SECTION.
+       005-0100-INICIO.
+           OPEN INPUT ARCH-AR-ARCHIVO-RANGO.
+           MOVE 0 TO S000-FINARCHRANGO.
+           MOVE 0 TO S000-ESTADOARCHRANGO.
+           READ ARCH-AR-ARCHIVO-RANGO AT END MOVE 1
+           TO S000-FINARCHRANGO.
+           IF S000-FINARCHRANGO = 1 THEN
+               MOVE 0 TO W000-RANGO-FECHA-INI
+               MOVE 99999999 TO W000-RANGO-FECHA-FIN
+               ELSE
+               MOVE RI-R-FECHA-INI TO W000-RANGO-FECHA-INI
+               MOVE RI-R-FECHA-FIN TO W000-RANGO-FECHA-FIN.
+       005-0200-CIERRA.
+           CLOSE ARCH-AR-ARCHIVO-RANGO.
+           MOVE 1 TO S000-ESTADOARCHRANGO.
+       005-0990-TERMINA.
+           EXIT.
+
+       008-PROC-GPO SECTION.
+       008-0100-INICIO.
+           MOVE I040-AI-GPO TO I008-ID-PROC-GPO.
+           MOVE 0 TO A008-ACUM-CHEQUES-GPO.
+       008-0200-PROC-GPO.
+           PERFORM 010-PROC-PTA
+               UNTIL I008-ID-PROC-GPO NOT = I040-AI-GPO.
+       008-0300-ESCRIBE-GPO.
+           MOVE A008-ACUM-CHEQUES-GPO TO R1-37-TOTAL-GRUPO.
+           IF (R1-050-NUM-LIN + 1)>R1-050-MAX-LIN THEN
+               PERFORM 050-ENCABEZADOS
+               END-IF.
+           WRITE R1-REPORTE-SALIDA FROM R1-37-TOTAL-GPO AFTER 1.
+           ADD 1 TO R1-050-NUM-LIN.
+       008-0400-ACT-CIFRAS-DE-CONTROL.
+           ADD 1 TO A990-GPO-PROC.
+       008-0990-TERMINA.
+           EXIT.
+
        010-PROC-PTA SECTION.
        010-0100-INICIO.
            MOVE I040-AI-ID-PTA TO I010-ID-PROC-PTA.
            MOVE R1-050-MAX-LIN TO R1-050-NUM-LIN.
            MOVE 0 TO A010-ACUM-CHEQUES-PTA.
        010-0200-PROC-PTA.
-           PERFORM 020-PROC-NO-CTA
+           PERFORM 015-PROC-BCO
                UNTIL I010-ID-PROC-PTA NOT = I040-AI-ID-PTA.
        010-0300-ESCRIBE-PTA.
            MOVE A010-ACUM-PTA TO R1-35-TOTAL-PLANTA.
@@ -250,9 +373,31 @@
            WRITE R1-REPORTE-SALIDA FROM R1-35-TOTAL-PTA AFTER 1.
            ADD 1 TO R1-050-NUM-LIN.
        010-0400-ACT-CIFRAS-DE-CONTROL.
+           ADD A010-ACUM-CHEQUES-PTA TO A008-ACUM-CHEQUES-GPO.
            ADD 1 TO A990-PTA-PROC.
        010-0990-TERMINA.
        EXIT.
+
+       015-PROC-BCO SECTION.
+       015-0100-INICIO.
+           MOVE I040-AI-ID-BCO TO I010-ID-PROC-BCO.
+           MOVE 0 TO A015-ACUM-CHEQUES-BCO.
+       015-0200-PROC-BCO.
+           PERFORM 020-PROC-NO-CTA
+               UNTIL I010-ID-PROC-BCO NOT = I040-AI-ID-BCO.
+       015-0300-ESCRIBE-BCO.
+           MOVE A015-ACUM-CHEQUES-BCO TO R1-32-TOTAL-BANCO.
+           IF (R1-050-NUM-LIN + 1)>R1-050-MAX-LIN THEN
+               PERFORM 050-ENCABEZADOS
+               END-IF.
+           WRITE R1-REPORTE-SALIDA FROM R1-32-TOTAL-BCO AFTER 1.
+           ADD 1 TO R1-050-NUM-LIN.
+       015-0400-ACT-CIFRAS-DE-CONTROL.
+           ADD A015-ACUM-CHEQUES-BCO TO A010-ACUM-CHEQUES-PTA.
+           ADD 1 TO A990-BCO-PROC.
+       015-0990-TERMINA.
+           EXIT.
+
        020-PROC-NO-CTA SECTION.
        020-0100-INICIO.
            MOVE I040-AI-ID-NO-CTA TO I010-ID-PROC-NO-CTA.
@@ -278,7 +423,7 @@
            ADD 2 TO R1-050-NUM-LIN.
 
        020-0500-ACTUALIZA-REGISTROS.
-           ADD A020-ACUM-CHEQUES-NO-CTA TO A010-ACUM-CHEQUES-PTA.
+           ADD A020-ACUM-CHEQUES-NO-CTA TO A015-ACUM-CHEQUES-BCO.
            ADD 1 TO A990-NO-CTA-PROC.
        020-0990-TERMINA.
            EXIT.
@@ -298,26 +443,45 @@
            MOVE I040-AI-NO-CHEQUE TO R1-25-PRINT-NO-CHEQUE.
            MOVE RI-VALOR-CHEQUE TO R1-25-PRINT-VALOR-CHEQUE.
       *     DISPLAY R1-030-PRINTVALORCHEQUE
+       030-0150-VALIDA-CHEQUE.
+           MOVE 'N' TO S030-CHEQUE-INVALIDO.
+           IF RI-VALOR-CHEQUE NOT > 0
+               MOVE 'S' TO S030-CHEQUE-INVALIDO.
        030-0200-ESCRIBE-REG.
-           IF (R1-050-NUM-LIN + 1)>R1-050-MAX-LIN THEN
-               PERFORM 050-ENCABEZADOS
-               END-IF.
-               
-           MOVE R1-25-LINEADETALLE TO R1-REPORTE-SALIDA.
-           WRITE R1-REPORTE-SALIDA BEFORE ADVANCING 1.
-           ADD RI-VALOR-CHEQUE TO A020-ACUM-CHEQUES-NO-CTA.
-           PERFORM 040-LEE-REG.
-           ADD 1 TO R1-050-NUM-LIN.
+           IF S030-CHEQUE-INVALIDO = 'S'
+           THEN
+               DISPLAY '          CHEQUE CON IMPORTE CERO O NEGATIVO,'
+      -        ' NO SE IMPRIME     '
+               DISPLAY '          NO. CHEQUE: ' I040-AI-NO-CHEQUE
+               ADD 1 TO A990-CHEQUE-INVALIDO
+           ELSE
+               IF (R1-050-NUM-LIN + 1)>R1-050-MAX-LIN THEN
+                   PERFORM 050-ENCABEZADOS
+                   END-IF
+
+               MOVE R1-25-LINEADETALLE TO R1-REPORTE-SALIDA
+               WRITE R1-REPORTE-SALIDA BEFORE ADVANCING 1
+               ADD RI-VALOR-CHEQUE TO A020-ACUM-CHEQUES-NO-CTA
+               ADD 1 TO R1-050-NUM-LIN
+               ADD 1 TO A990-REGS-PROC
+           END-IF.
        030-0300-ACT-CIFRAS-DE-CONTROL.
-           ADD 1 TO A990-REGS-PROC.
+           PERFORM 040-LEE-REG.
 
        030-0990-TERMINA.
            EXIT.
            
        040-LEE-REG SECTION.
        040-0100-INICIO.
-           MOVE I040-AI-ID-LEI TO I040-AI-ID-ANT.
+           CONTINUE.
        040-0200-LEE.
+           PERFORM 040-0250-LEE-UNO
+               WITH TEST AFTER
+               UNTIL S000-FINARCH = 1
+                  OR (I040-AI-FECHA-CHEQUE NOT < W000-RANGO-FECHA-INI
+                  AND I040-AI-FECHA-CHEQUE NOT > W000-RANGO-FECHA-FIN).
+       040-0250-LEE-UNO.
+           MOVE I040-AI-ID-LEI TO I040-AI-ID-ANT.
            READ ARCH-AI-ARCHIVO-I AT END MOVE 1 TO S000-FINARCH.
 
            IF S000-FINARCH = 1 THEN
@@ -329,16 +493,33 @@
            MOVE RI-BCO TO I040-AI-BCO
            MOVE RI-NO-CTA TO I040-AI-NO-CTA
            MOVE RI-NO-CHEQUE TO I040-AI-NO-CHEQUE
-           ADD 1 TO A990-PROC-LEIDO.
-
-
+           MOVE RI-FECHA-CHEQUE TO I040-AI-FECHA-CHEQUE
+           ADD 1 TO A990-PROC-LEIDO
+           IF I040-AI-FECHA-CHEQUE < W000-RANGO-FECHA-INI OR
+              I040-AI-FECHA-CHEQUE > W000-RANGO-FECHA-FIN THEN
+               ADD 1 TO A990-PROC-FUERA-RANGO
+               END-IF.
 
-       040-0400-ABORTA.
            IF I040-AI-ID-ANT > I040-AI-ID-LEI THEN
+          PERFORM 045-ESCRIBE-REINICIO
+          MOVE 16 TO RETURN-CODE
           PERFORM 980-ABORTA.
        040-0990-TERMINA.
            EXIT.
-           
+
+       045-ESCRIBE-REINICIO SECTION.
+       045-0100-INICIO.
+      *GUARDA LA ULTIMA IDENTIDAD PROCESADA CON EXITO PARA POSIBILITAR
+      *UN REINICIO DESDE ESE PUNTO EN LA SIGUIENTE CORRIDA.
+           OPEN OUTPUT REPO-R2-REINICIO.
+           MOVE SPACES TO R2-REINICIO.
+           MOVE I040-AI-ID-ANT TO R2-ULTIMO-ID.
+           MOVE R1-050-NUM-HOJA TO R2-ULTIMA-HOJA.
+           WRITE R2-REINICIO.
+           CLOSE REPO-R2-REINICIO.
+       045-0990-TERMINA.
+           EXIT.
+
        050-ENCABEZADOS SECTION.
        050-0100-INICIO.
            ADD 1 TO R1-050-NUM-HOJA.
@@ -360,22 +541,26 @@
        980-ABORTA SECTION.
        980-0100-INICIO.
       ****************CONDICION DE SI EL ARCHIVO ESTA CERRADO***********
-           IF S000-ESTADOARCH=1 THEN
+           IF S000-ESTADOARCH NOT = 1 THEN
            CLOSE ARCH-AI-ARCHIVO-I.
-           MOVE 0 TO S000-ESTADOARCH.
-          
+           MOVE 1 TO S000-ESTADOARCH.
+
       *    *********CONDICION DE SI EL ARCHIVO REPO ESTA CERRADO***********
-           IF S000-ESTADOREPO=1 THEN
+           IF S000-ESTADOREPO NOT = 1 THEN
            CLOSE REPO-R1-REPORTE-O.
-           MOVE 0 TO S000-ESTADOREPO.
-          
+           MOVE 1 TO S000-ESTADOREPO.
+      *    *********CONDICION DE SI EL ARCHIVO RANGO ESTA CERRADO*********
+           IF S000-ESTADOARCHRANGO NOT = 1 THEN
+           CLOSE ARCH-AR-ARCHIVO-RANGO.
+           MOVE 1 TO S000-ESTADOARCHRANGO.
+
       *    **************LLAMADA AL MODULO CIFRAS DE CONTROL***********
        980-0200-ACT-CIFRAS-DE-CONTROL.
            PERFORM 990-CIFRAS-DE-CONTROL.
       *    **************MENSAJE DE TERMINACION FALLIDA***********
            DISPLAY "TERMINACIÓN ANORMAL".
        980-0990-TERMINA.
-           EXIT.
+           GOBACK.
        990-CIFRAS-DE-CONTROL SECTION.
        990-0100-INICIO.
        DISPLAY W000-PROG '  REG.S LEIDOS                           '
@@ -384,10 +569,38 @@
        DISPLAY W000-PROG '  REG.S PROCESADOS                       '
       -    '            ' A990-REGS-PROC.
 
+       DISPLAY W000-PROG '  GRUPOS PROCESADOS                      '
+      -    '           ' A990-GPO-PROC.
+
        DISPLAY W000-PROG '  PLANTAS PROCESADAS                     '
       -    '           ' A990-PTA-PROC.
 
+       DISPLAY W000-PROG '  BANCOS PROCESADOS                      '
+      -    '           ' A990-BCO-PROC.
+
        DISPLAY W000-PROG '  CUENTAS PROCESADAS                     '
       -    '           ' A990-NO-CTA-PROC.
+
+       DISPLAY W000-PROG '  REG.S FUERA DEL RANGO DE FECHAS        '
+      -    '           ' A990-PROC-FUERA-RANGO.
+
+       DISPLAY W000-PROG '  CHEQUES CON IMPORTE INVALIDO            '
+      -    '           ' A990-CHEQUE-INVALIDO.
+
+       990-0200-ESCRIBE-MONITOR.
+           MOVE 0 TO W990-TOTAL-RECHAZADOS.
+           ADD A990-PROC-FUERA-RANGO TO W990-TOTAL-RECHAZADOS.
+           ADD A990-CHEQUE-INVALIDO  TO W990-TOTAL-RECHAZADOS.
+
+           OPEN EXTEND ARCH-CM-ARCHIVO-MONITOR.
+           MOVE 1 TO S000-ESTADOARCHCM.
+           MOVE W000-PROG              TO R9-PROGRAMA.
+           MOVE A990-PROC-LEIDO        TO R9-LEIDOS.
+           MOVE A990-REGS-PROC         TO R9-PROCESADOS.
+           MOVE W990-TOTAL-RECHAZADOS  TO R9-RECHAZADOS.
+           MOVE RETURN-CODE            TO R9-RETURN-CODE.
+           WRITE R9-LINEA-MONITOR.
+           CLOSE ARCH-CM-ARCHIVO-MONITOR.
+           MOVE 0 TO S000-ESTADOARCHCM.
        990-0990-TERMINA.
            EXIT.
