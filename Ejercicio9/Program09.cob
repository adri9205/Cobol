@@ -27,11 +27,20 @@
            SELECT ARCH-AC-ARCHIVO-C ASSIGN W000-UT-S-DIR-C
                                            ORGANIZATION IS LINE
                                            SEQUENTIAL.
-       *----
+
+           SELECT ARCH-AE-ARCHIVO-E ASSIGN W000-UT-S-DIR-E
+                                           ORGANIZATION IS LINE
+                                           SEQUENTIAL.
+      *----
       *Salida
       *----
            SELECT ARCH-AD-ARCHIVO-D ASSIGN TO
            W000-UT-S-DIR-SALIDA-D.
+      *----
+      *Monitoreo
+      *----
+           SELECT ARCH-CM-ARCHIVO-MONITOR ASSIGN TO
+           W000-UT-S-DIR-MONITOR.
 
        DATA DIVISION.
        FILE SECTION.
@@ -59,11 +68,32 @@
            05 RI-C1                      PIC 9(3).
            05 RI-C2                      PIC 9(3).
 
+       FD  ARCH-AE-ARCHIVO-E
+           LABEL RECORD STANDARD.
+       01 AI-ARCHIVO-E.
+           05 RI-CLAVE-E                 PIC 9(3).
+           05 RI-E1                      PIC 9(3).
+           05 RI-E2                      PIC 9(3).
+
        FD  ARCH-AD-ARCHIVO-D
           RECORD CONTAINS 90 CHARACTERS
            LABEL RECORD STANDARD.
        01  AO-D                          PIC X(90).
 
+       FD  ARCH-CM-ARCHIVO-MONITOR
+           RECORD CONTAINS 40 CHARACTERS
+           LABEL RECORD STANDARD.
+       01  AO-CM-MONITOR.
+           05 AO-CM-PROGRAMA             PIC X(8).
+           05 FILLER                     PIC X           VALUE ','.
+           05 AO-CM-LEIDOS                PIC -ZZZZZZ9.
+           05 FILLER                     PIC X           VALUE ','.
+           05 AO-CM-PROCESADOS            PIC -ZZZZZZ9.
+           05 FILLER                     PIC X           VALUE ','.
+           05 AO-CM-RECHAZADOS            PIC -ZZZZZZ9.
+           05 FILLER                     PIC X           VALUE ','.
+           05 AO-CM-RETURN-CODE           PIC -ZZ9.
+
 
        WORKING-STORAGE SECTION.
       *---
@@ -76,21 +106,30 @@
            05  S000-FINARCHB            PIC X.
            05  S000-ESTADOARCHC         PIC X.
            05  S000-FINARCHC            PIC X.
+           05  S000-ESTADOARCHE         PIC X.
+           05  S000-FINARCHE            PIC X.
            05  S000-ESTADOARCHD         PIC X.
+           05  S000-ESTADOARCHCM        PIC X.
 
 
       *---
       *Constantes
       *---
        01  W000-CTES.
+           05  W000-PROG              PIC X(8)
+                                      VALUE 'P-ARC130'.
            05  W000-UT-S-DIR-A        PIC X(20)
                                       VALUE 'ArchivoA.dat'.
            05  W000-UT-S-DIR-B        PIC X(20)
                                       VALUE 'ArchivoB.dat'.
            05  W000-UT-S-DIR-C        PIC X(20)
                                       VALUE 'ArchivoC.dat'.
+           05  W000-UT-S-DIR-E        PIC X(20)
+                                      VALUE 'ArchivoE.dat'.
            05  W000-UT-S-DIR-SALIDA-D PIC X(20)
                                       VALUE 'ArchivoD.txt'.
+           05  W000-UT-S-DIR-MONITOR  PIC X(20)
+                                      VALUE 'CifrasControl.txt'.
       *---
       *   Identidades
       *---
@@ -112,10 +151,54 @@
            05 I050-AC-ID-CLAVE-C.
                10 I050-AC-CLAVE-C     PIC S9(3).
 
+       01 I055-AE-ID-ANT              PIC S9(3).
+
+       01 I055-AE-ID-LEI.
+           05 I055-AE-ID-CLAVE-E.
+               10 I055-AE-CLAVE-E     PIC S9(3).
+
        01 I060-ID-PROC.
            05 I060-ID-PROC-CLAVE.
                10 I060-PROC-CLAVE     PIC S9(3).
 
+      *---
+      *   Determinacion de la llave minima (Archivos A/B/C/E)
+      *---
+       01 W015-VARS.
+           05 W015-MINIMA             PIC S9(3).
+           05 W015-EN-A               PIC X.
+           05 W015-EN-B               PIC X.
+           05 W015-EN-C               PIC X.
+           05 W015-EN-E               PIC X.
+
+      *---
+      *   Cruce de cifras de control
+      *---
+       01 W990-CRUCE.
+           05 W990-TOTAL-D            PIC S9(9).
+           05 W990-TOTAL-A            PIC S9(9).
+           05 W990-TOTAL-B            PIC S9(9).
+           05 W990-TOTAL-C            PIC S9(9).
+           05 W990-TOTAL-E            PIC S9(9).
+           05 W990-TOTAL-LEIDO        PIC S9(9).
+           05 W990-TOTAL-DUP          PIC S9(9).
+      *---
+      *Cruce de montos: acumula, al leer cada registro de entrada, el
+      *monto que trae (independiente de que el parrafo de proceso que
+      *le corresponda lo sume o no al acumulador de su combinacion),
+      *contra el monto de D3 efectivamente escrito en cada registro de
+      *salida. A diferencia del cruce de conteos de arriba, este si
+      *detecta que un parrafo de proceso haya olvidado sumar uno de
+      *los montos de entrada a su acumulador.
+      *---
+       01 W990-CRUCE-MONTOS.
+           05 W990-MONTO-ENT-A        PIC S9(9).
+           05 W990-MONTO-ENT-B        PIC S9(9).
+           05 W990-MONTO-ENT-C        PIC S9(9).
+           05 W990-MONTO-ENT-E        PIC S9(9).
+           05 W990-MONTO-ENT-TOTAL    PIC S9(9).
+           05 W990-MONTO-SAL-D3       PIC S9(9).
+
 
       *---
       *   Acumuladores
@@ -130,6 +213,9 @@
            05 A060-ACUMULADOR-C1      PIC S9(4).
            05 A010-ACUMULADOR-C2      PIC S9(4).
 
+       01 A010-ACUM-E.
+           05 A010-ACUMULADOR-E       PIC S9(4).
+
        01 A010-ACUM-D.
            05 A010-ACUMULADOR-D3      PIC S9(4).
       *---
@@ -140,9 +226,29 @@
            05 A990-PROC-LEIDO-A       PIC S9(9).
            05 A990-PROC-LEIDO-B       PIC S9(9).
            05 A990-PROC-LEIDO-C       PIC S9(9).
+           05 A990-PROC-LEIDO-E       PIC S9(9).
            05 A990-PROC-REG-D1        PIC S9(9).
            05 A990-PROC-REG-D2        PIC S9(9).
            05 A990-PROC-REG-D3        PIC S9(9).
+           05 A990-PROC-A             PIC S9(9).
+           05 A990-PROC-B             PIC S9(9).
+           05 A990-PROC-C             PIC S9(9).
+           05 A990-PROC-A-B           PIC S9(9).
+           05 A990-PROC-A-C           PIC S9(9).
+           05 A990-PROC-B-C           PIC S9(9).
+           05 A990-PROC-A-B-C         PIC S9(9).
+           05 A990-PROC-E             PIC S9(9).
+           05 A990-PROC-A-E           PIC S9(9).
+           05 A990-PROC-B-E           PIC S9(9).
+           05 A990-PROC-C-E           PIC S9(9).
+           05 A990-PROC-A-B-E         PIC S9(9).
+           05 A990-PROC-A-C-E         PIC S9(9).
+           05 A990-PROC-B-C-E         PIC S9(9).
+           05 A990-PROC-A-B-C-E       PIC S9(9).
+           05 A990-DUP-A              PIC S9(9).
+           05 A990-DUP-B              PIC S9(9).
+           05 A990-DUP-C              PIC S9(9).
+           05 A990-DUP-E              PIC S9(9).
 
       *---
       *Imprime detalle
@@ -173,14 +279,20 @@
            MOVE 0 TO S000-FINARCHC.
            MOVE 0 TO S000-ESTADOARCHC.
 
+           OPEN INPUT ARCH-AE-ARCHIVO-E.
+           MOVE 0 TO S000-FINARCHE.
+           MOVE 0 TO S000-ESTADOARCHE.
+
            OPEN OUTPUT ARCH-AD-ARCHIVO-D.
            MOVE 0 TO S000-ESTADOARCHD.
 
            MOVE ZEROS TO A990-CIFRAS-CONTROL.
+           MOVE ZEROS TO W990-CRUCE-MONTOS.
 
            MOVE LOW-VALUES TO I030-AA-ID-LEI.
            MOVE LOW-VALUES TO I040-AB-ID-LEI.
            MOVE LOW-VALUES TO I050-AC-ID-LEI.
+           MOVE LOW-VALUES TO I055-AE-ID-LEI.
 
        000-0200-LEE-REGISTOS-DE-A.
            PERFORM 030-LEE-REG-A.
@@ -188,11 +300,14 @@
            PERFORM 040-LEE-REG-B.
        000-0400-LEE-REGISTROS-DE-C.
            PERFORM 050-LEE-REG-C.
+       000-0450-LEE-REGISTROS-DE-E.
+           PERFORM 055-LEE-REG-E.
 
        000-0500-PROCESA-REGISTROS.
            PERFORM 010-PROCESA-REGISTROS UNTIL (S000-FINARCHA = 1 AND
                S000-FINARCHB = 1 AND
-                S000-FINARCHC = 1).
+                S000-FINARCHC = 1 AND
+                S000-FINARCHE = 1).
 
        000-0600-TERMINA.
            CLOSE ARCH-AA-ARCHIVO-A.
@@ -201,6 +316,8 @@
            MOVE 1 TO S000-ESTADOARCHB.
            CLOSE ARCH-AC-ARCHIVO-C.
            MOVE 1 TO S000-ESTADOARCHC.
+           CLOSE ARCH-AE-ARCHIVO-E.
+           MOVE 1 TO S000-ESTADOARCHE.
            CLOSE ARCH-AD-ARCHIVO-D.
            MOVE 1 TO S000-ESTADOARCHD.
            PERFORM 990-CIFRAS-CONTROL.
@@ -221,32 +338,42 @@
            MOVE 0 TO A010-ACUMULADOR-A.
            MOVE 0 TO A010-ACUMULADOR-B.
            MOVE 0 TO A010-ACUMULADOR-C2.
+           MOVE 0 TO A010-ACUMULADOR-E.
        010-0200-PROCESA-REG.
-           IF (I030-AA-ID-CLAVE-A<I040-AB-ID-CLAVE-B
-               AND I030-AA-ID-CLAVE-A < I050-AC-ID-CLAVE-C) THEN
-               PERFORM 080-A
-               ELSE IF (I040-AB-ID-CLAVE-B<I030-AA-ID-CLAVE-A
-                   AND I040-AB-ID-CLAVE-B<I050-AC-ID-CLAVE-C)
+           PERFORM 015-DETERMINA-MINIMA.
+           EVALUATE W015-EN-A ALSO W015-EN-B ALSO W015-EN-C
+               ALSO W015-EN-E
+               WHEN 'S' ALSO 'N' ALSO 'N' ALSO 'N'
+                   PERFORM 080-A
+               WHEN 'N' ALSO 'S' ALSO 'N' ALSO 'N'
                    PERFORM 090-B
-                   ELSE IF (I050-AC-ID-CLAVE-C<I030-AA-ID-CLAVE-A AND
-                       I050-AC-ID-CLAVE-C<I040-AB-ID-CLAVE-B)
-                       PERFORM 100-C
-                       ELSE IF (I030-AA-ID-CLAVE-A=I040-AB-ID-CLAVE-B
-                           AND I030-AA-ID-CLAVE-A< I050-AC-ID-CLAVE-C)
-
-                           PERFORM 110-A-B
-                           ELSE IF (I040-AB-ID-CLAVE-B
-                               =I050-AC-ID-CLAVE-C AND
-                               I050-AC-ID-CLAVE-C<I030-AA-ID-CLAVE-A)
-                               PERFORM 130-B-C
-                               ELSE IF (I030-AA-ID-CLAVE-A=
-                                   I050-AC-ID-CLAVE-C AND
-                                   I030-AA-ID-CLAVE-A<
-                                   I040-AB-ID-CLAVE-B)
-                                   PERFORM 120-A-C
-                                   ELSE
-                                       PERFORM 140-A-B-C
-                                       END-IF.
+               WHEN 'N' ALSO 'N' ALSO 'S' ALSO 'N'
+                   PERFORM 100-C
+               WHEN 'N' ALSO 'N' ALSO 'N' ALSO 'S'
+                   PERFORM 150-E
+               WHEN 'S' ALSO 'S' ALSO 'N' ALSO 'N'
+                   PERFORM 110-A-B
+               WHEN 'S' ALSO 'N' ALSO 'S' ALSO 'N'
+                   PERFORM 120-A-C
+               WHEN 'S' ALSO 'N' ALSO 'N' ALSO 'S'
+                   PERFORM 160-A-E
+               WHEN 'N' ALSO 'S' ALSO 'S' ALSO 'N'
+                   PERFORM 130-B-C
+               WHEN 'N' ALSO 'S' ALSO 'N' ALSO 'S'
+                   PERFORM 170-B-E
+               WHEN 'N' ALSO 'N' ALSO 'S' ALSO 'S'
+                   PERFORM 180-C-E
+               WHEN 'S' ALSO 'S' ALSO 'S' ALSO 'N'
+                   PERFORM 140-A-B-C
+               WHEN 'S' ALSO 'S' ALSO 'N' ALSO 'S'
+                   PERFORM 190-A-B-E
+               WHEN 'S' ALSO 'N' ALSO 'S' ALSO 'S'
+                   PERFORM 200-A-C-E
+               WHEN 'N' ALSO 'S' ALSO 'S' ALSO 'S'
+                   PERFORM 210-B-C-E
+               WHEN OTHER
+                   PERFORM 220-A-B-C-E
+           END-EVALUATE.
 
        010-0300-CALCULA-D3.
            PERFORM 020-CALCULA-D3.
@@ -255,6 +382,7 @@
            WRITE AO-D FROM A1-05-DETALLE AFTER 1.
            ADD 1 TO A990-PROC-REG-D1.
            ADD 1 TO A990-PROC-REG-D2.
+           ADD A010-ACUMULADOR-D3 TO W990-MONTO-SAL-D3.
 
        010-9900-FIN.
        EXIT.
@@ -266,12 +394,38 @@
            ADD A010-ACUMULADOR-A TO A010-ACUMULADOR-D3.
            ADD A010-ACUMULADOR-B TO A010-ACUMULADOR-D3.
            ADD A010-ACUMULADOR-C2 TO A010-ACUMULADOR-D3.
+           ADD A010-ACUMULADOR-E TO A010-ACUMULADOR-D3.
 
        020-0300-CIFRA-CONTROL.
            ADD 1 TO A990-PROC-REG-D3.
        020-9900-FIN.
        EXIT.
 
+       015-DETERMINA-MINIMA SECTION.
+       015-0100-CALCULA-MINIMA.
+           MOVE I030-AA-ID-CLAVE-A TO W015-MINIMA.
+           IF I040-AB-ID-CLAVE-B < W015-MINIMA
+               MOVE I040-AB-ID-CLAVE-B TO W015-MINIMA.
+           IF I050-AC-ID-CLAVE-C < W015-MINIMA
+               MOVE I050-AC-ID-CLAVE-C TO W015-MINIMA.
+           IF I055-AE-ID-CLAVE-E < W015-MINIMA
+               MOVE I055-AE-ID-CLAVE-E TO W015-MINIMA.
+       015-0200-MARCA-FLAGS.
+           MOVE 'N' TO W015-EN-A.
+           MOVE 'N' TO W015-EN-B.
+           MOVE 'N' TO W015-EN-C.
+           MOVE 'N' TO W015-EN-E.
+           IF I030-AA-ID-CLAVE-A = W015-MINIMA
+               MOVE 'S' TO W015-EN-A.
+           IF I040-AB-ID-CLAVE-B = W015-MINIMA
+               MOVE 'S' TO W015-EN-B.
+           IF I050-AC-ID-CLAVE-C = W015-MINIMA
+               MOVE 'S' TO W015-EN-C.
+           IF I055-AE-ID-CLAVE-E = W015-MINIMA
+               MOVE 'S' TO W015-EN-E.
+       015-9900-FIN.
+       EXIT.
+
        030-LEE-REG-A SECTION.
        030-0100-INICIO.
            MOVE I030-AA-ID-LEI TO I030-AA-ID-ANT.
@@ -284,6 +438,7 @@
            ELSE
                MOVE RI-CLAVE-A TO I030-AA-CLAVE-A.
                ADD 1 TO A990-PROC-LEIDO-A.
+               ADD RI-A2 RI-A3 TO W990-MONTO-ENT-A.
        030-0300-ABORTA.
            IF I030-AA-ID-LEI < I030-AA-ID-ANT
            THEN
@@ -294,7 +449,12 @@
                DISPLAY '          ID. LEI. ('  I030-AA-ID-LEI '  )'
                DISPLAY '          TERMINACION ANORMAL, CODIGO 16  '
                PERFORM 980-ABORTA.
-                
+       030-0400-VERIFICA-DUPLICADO.
+           IF I030-AA-ID-LEI = I030-AA-ID-ANT
+           THEN
+               ADD 1 TO A990-DUP-A
+               DISPLAY '          ARCHIVO A LLAVE DUPLICADA ('
+      -        I030-AA-ID-LEI '  )'.
        030-9900-FIN.
        EXIT.
 
@@ -310,6 +470,7 @@
            ELSE
                MOVE RI-CLAVE-B TO I040-AB-CLAVE-B.
                ADD 1 TO A990-PROC-LEIDO-B.
+               ADD RI-B2 RI-B3 RI-B4 TO W990-MONTO-ENT-B.
 
        040-0300-ABORTA.
            IF I040-AB-ID-LEI < I040-AB-ID-ANT
@@ -321,6 +482,12 @@
                DISPLAY '          ID. LEI. ('  I040-AB-ID-LEI '  )'
                DISPLAY '          TERMINACION ANORMAL, CODIGO 16  '
                PERFORM 980-ABORTA.
+       040-0400-VERIFICA-DUPLICADO.
+           IF I040-AB-ID-LEI = I040-AB-ID-ANT
+           THEN
+               ADD 1 TO A990-DUP-B
+               DISPLAY '          ARCHIVO B LLAVE DUPLICADA ('
+      -        I040-AB-ID-LEI '  )'.
        040-9900-FIN.
        EXIT.
 
@@ -336,6 +503,7 @@
            ELSE
                MOVE RI-CLAVE-C TO I050-AC-CLAVE-C.
                ADD 1 TO A990-PROC-LEIDO-C.
+               ADD RI-C2 TO W990-MONTO-ENT-C.
        030-0500-ABORTA.
            IF I050-AC-ID-LEI < I050-AC-ID-ANT
            THEN
@@ -346,9 +514,47 @@
                DISPLAY '          ID. LEI. ('  I050-AC-ID-LEI '  )'
                DISPLAY '          TERMINACION ANORMAL, CODIGO 16  '
                PERFORM 980-ABORTA.
+       030-0600-VERIFICA-DUPLICADO.
+           IF I050-AC-ID-LEI = I050-AC-ID-ANT
+           THEN
+               ADD 1 TO A990-DUP-C
+               DISPLAY '          ARCHIVO C LLAVE DUPLICADA ('
+      -        I050-AC-ID-LEI '  )'.
        050-9900-FIN.
        EXIT.
 
+       055-LEE-REG-E SECTION.
+       055-0100-INICIO.
+           MOVE I055-AE-ID-LEI TO I055-AE-ID-ANT.
+
+       055-0200-LEE-ARCHIVO.
+           READ ARCH-AE-ARCHIVO-E AT END MOVE 1 TO S000-FINARCHE.
+           IF S000-FINARCHE = 1
+           THEN
+               MOVE HIGH-VALUES TO I055-AE-ID-LEI
+           ELSE
+               MOVE RI-CLAVE-E TO I055-AE-CLAVE-E.
+               ADD 1 TO A990-PROC-LEIDO-E.
+               ADD RI-E2 TO W990-MONTO-ENT-E.
+       055-0300-ABORTA.
+           IF I055-AE-ID-LEI < I055-AE-ID-ANT
+           THEN
+               MOVE 16 TO RETURN-CODE
+               DISPLAY '            ARCHIVO E                     '
+      -        'FUERA DE SECUENCIA     '
+               DISPLAY '          ID. ANT. ('  I055-AE-ID-ANT '  )'
+               DISPLAY '          ID. LEI. ('  I055-AE-ID-LEI '  )'
+               DISPLAY '          TERMINACION ANORMAL, CODIGO 16  '
+               PERFORM 980-ABORTA.
+       055-0400-VERIFICA-DUPLICADO.
+           IF I055-AE-ID-LEI = I055-AE-ID-ANT
+           THEN
+               ADD 1 TO A990-DUP-E
+               DISPLAY '          ARCHIVO E LLAVE DUPLICADA ('
+      -        I055-AE-ID-LEI '  )'.
+       055-9900-FIN.
+       EXIT.
+
        060-CALCULA-SUMA-C1-C2 SECTION.
        060-0100-INICIO.
            MOVE I050-AC-ID-CLAVE-C TO I060-ID-PROC-CLAVE.
@@ -382,6 +588,8 @@
            ADD RI-A3 TO A010-ACUMULADOR-A.
        080-0300-LEE-NUEVO-REG-A.
            PERFORM 030-LEE-REG-A.
+       080-0400-CIFRA-CONTROL.
+           ADD 1 TO A990-PROC-A.
        080-9900-FIN.
        EXIT.
 
@@ -396,6 +604,8 @@
            ADD RI-B4 TO A010-ACUMULADOR-B.
        090-0300-LEE-NUEVO-REG-B.
            PERFORM 040-LEE-REG-B.
+       090-0400-CIFRA-CONTROL.
+           ADD 1 TO A990-PROC-B.
        090-9900-FIN.
        EXIT.
 
@@ -410,7 +620,8 @@
        100-0300-ASIGNA-D2.
            MOVE A060-ACUMULADOR-C1 TO A1-05-D2.
 
-
+       100-0400-CIFRA-CONTROL.
+           ADD 1 TO A990-PROC-C.
 
        100-9900-FIN.
            EXIT.
@@ -431,6 +642,8 @@
            PERFORM 030-LEE-REG-A.
        110-0500-LEE-NUEVO-REG-B.
            PERFORM 040-LEE-REG-B.
+       110-0600-CIFRA-CONTROL.
+           ADD 1 TO A990-PROC-A-B.
        110-9900-FIN.
            EXIT.
 
@@ -447,6 +660,8 @@
        120-0400-LEE-NUEVO-REG-A.
            PERFORM 030-LEE-REG-A.
 
+       120-0500-CIFRA-CONTROL.
+           ADD 1 TO A990-PROC-A-C.
 
        120-9900-FIN.
        EXIT.
@@ -465,6 +680,9 @@
        130-0400-LEE-NUEVO-REG-B.
            PERFORM 040-LEE-REG-B.
 
+       130-0500-CIFRA-CONTROL.
+           ADD 1 TO A990-PROC-B-C.
+
        130-9900-FIN.
        EXIT.
 
@@ -487,11 +705,178 @@
        140-0600-LEE-NUEVO-REG-B.
            PERFORM 040-LEE-REG-B.
 
+       140-0700-CIFRA-CONTROL.
+           ADD 1 TO A990-PROC-A-B-C.
 
        140-9900-FIN.
        EXIT.
 
        
+       150-E SECTION.
+       150-0100-INICIO.
+           MOVE RI-CLAVE-E TO A1-05-LLAVE.
+           MOVE 'F' TO A1-05-D1.
+           MOVE RI-E1 TO A1-05-D2.
+       150-0200-ACUMULA-EN-E.
+           ADD RI-E2 TO A010-ACUMULADOR-E.
+       150-0300-LEE-NUEVO-REG-E.
+           PERFORM 055-LEE-REG-E.
+       150-0400-CIFRA-CONTROL.
+           ADD 1 TO A990-PROC-E.
+       150-9900-FIN.
+       EXIT.
+
+       160-A-E SECTION.
+       160-0100-INICIO.
+           MOVE RI-CLAVE-A TO A1-05-LLAVE.
+           MOVE 'B' TO A1-05-D1.
+           MOVE RI-A1 TO A1-05-D2.
+       160-0200-ACUMULA-EN-A.
+           ADD RI-A2 TO A010-ACUMULADOR-A.
+           ADD RI-A3 TO A010-ACUMULADOR-A.
+       160-0300-ACUMULA-EN-E.
+           ADD RI-E2 TO A010-ACUMULADOR-E.
+       160-0400-LEE-NUEVO-REG-A.
+           PERFORM 030-LEE-REG-A.
+       160-0500-LEE-NUEVO-REG-E.
+           PERFORM 055-LEE-REG-E.
+       160-0600-CIFRA-CONTROL.
+           ADD 1 TO A990-PROC-A-E.
+       160-9900-FIN.
+       EXIT.
+
+       170-B-E SECTION.
+       170-0100-INICIO.
+           MOVE RI-CLAVE-B TO A1-05-LLAVE.
+           MOVE 'C' TO A1-05-D1.
+           MOVE RI-B1 TO A1-05-D2.
+       170-0200-ACUMULA-EN-B.
+           ADD RI-B2 TO A010-ACUMULADOR-B.
+           ADD RI-B3 TO A010-ACUMULADOR-B.
+           ADD RI-B4 TO A010-ACUMULADOR-B.
+       170-0300-ACUMULA-EN-E.
+           ADD RI-E2 TO A010-ACUMULADOR-E.
+       170-0400-LEE-NUEVO-REG-B.
+           PERFORM 040-LEE-REG-B.
+       170-0500-LEE-NUEVO-REG-E.
+           PERFORM 055-LEE-REG-E.
+       170-0600-CIFRA-CONTROL.
+           ADD 1 TO A990-PROC-B-E.
+       170-9900-FIN.
+       EXIT.
+
+       180-C-E SECTION.
+       180-0100-INICIO.
+           MOVE RI-CLAVE-C TO A1-05-LLAVE.
+           MOVE 'D' TO A1-05-D1.
+       180-0200-CALCULA-C1-C2.
+           PERFORM 060-CALCULA-SUMA-C1-C2.
+       180-0300-ASIGNA-D2.
+           MOVE A060-ACUMULADOR-C1 TO A1-05-D2.
+       180-0400-ACUMULA-EN-E.
+           ADD RI-E2 TO A010-ACUMULADOR-E.
+       180-0500-LEE-NUEVO-REG-E.
+           PERFORM 055-LEE-REG-E.
+       180-0600-CIFRA-CONTROL.
+           ADD 1 TO A990-PROC-C-E.
+       180-9900-FIN.
+       EXIT.
+
+       190-A-B-E SECTION.
+       190-0100-INICIO.
+           MOVE RI-CLAVE-A TO A1-05-LLAVE.
+           MOVE '8' TO A1-05-D1.
+           MOVE RI-A1 TO A1-05-D2.
+       190-0200-ACUMULA-EN-A.
+           ADD RI-A2 TO A010-ACUMULADOR-A.
+           ADD RI-A3 TO A010-ACUMULADOR-A.
+       190-0300-ACUMULA-EN-B.
+           ADD RI-B2 TO A010-ACUMULADOR-B.
+           ADD RI-B3 TO A010-ACUMULADOR-B.
+           ADD RI-B4 TO A010-ACUMULADOR-B.
+       190-0400-ACUMULA-EN-E.
+           ADD RI-E2 TO A010-ACUMULADOR-E.
+       190-0500-LEE-NUEVO-REG-A.
+           PERFORM 030-LEE-REG-A.
+       190-0600-LEE-NUEVO-REG-B.
+           PERFORM 040-LEE-REG-B.
+       190-0700-LEE-NUEVO-REG-E.
+           PERFORM 055-LEE-REG-E.
+       190-0800-CIFRA-CONTROL.
+           ADD 1 TO A990-PROC-A-B-E.
+       190-9900-FIN.
+       EXIT.
+
+       200-A-C-E SECTION.
+       200-0100-INICIO.
+           MOVE RI-CLAVE-A TO A1-05-LLAVE.
+           MOVE '9' TO A1-05-D1.
+           MOVE RI-A1 TO A1-05-D2.
+       200-0200-ACUMULA-EN-A.
+           ADD RI-A2 TO A010-ACUMULADOR-A.
+           ADD RI-A3 TO A010-ACUMULADOR-A.
+       200-0300-CALCULA-C1-C2.
+           PERFORM 060-CALCULA-SUMA-C1-C2.
+       200-0400-ACUMULA-EN-E.
+           ADD RI-E2 TO A010-ACUMULADOR-E.
+       200-0500-LEE-NUEVO-REG-A.
+           PERFORM 030-LEE-REG-A.
+       200-0600-LEE-NUEVO-REG-E.
+           PERFORM 055-LEE-REG-E.
+       200-0700-CIFRA-CONTROL.
+           ADD 1 TO A990-PROC-A-C-E.
+       200-9900-FIN.
+       EXIT.
+
+       210-B-C-E SECTION.
+       210-0100-INICIO.
+           MOVE RI-CLAVE-B TO A1-05-LLAVE.
+           MOVE 'A' TO A1-05-D1.
+           MOVE RI-B1 TO A1-05-D2.
+       210-0200-ACUMULA-EN-B.
+           ADD RI-B2 TO A010-ACUMULADOR-B.
+           ADD RI-B3 TO A010-ACUMULADOR-B.
+           ADD RI-B4 TO A010-ACUMULADOR-B.
+       210-0300-CALCULA-C1-C2.
+           PERFORM 060-CALCULA-SUMA-C1-C2.
+       210-0400-ACUMULA-EN-E.
+           ADD RI-E2 TO A010-ACUMULADOR-E.
+       210-0500-LEE-NUEVO-REG-B.
+           PERFORM 040-LEE-REG-B.
+       210-0600-LEE-NUEVO-REG-E.
+           PERFORM 055-LEE-REG-E.
+       210-0700-CIFRA-CONTROL.
+           ADD 1 TO A990-PROC-B-C-E.
+       210-9900-FIN.
+       EXIT.
+
+       220-A-B-C-E SECTION.
+       220-0100-INICIO.
+           MOVE RI-CLAVE-A TO A1-05-LLAVE.
+           MOVE '0' TO A1-05-D1.
+           MOVE RI-A1 TO A1-05-D2.
+       220-0200-ACUMULA-EN-A.
+           ADD RI-A2 TO A010-ACUMULADOR-A.
+           ADD RI-A3 TO A010-ACUMULADOR-A.
+       220-0300-ACUMULA-EN-B.
+           ADD RI-B2 TO A010-ACUMULADOR-B.
+           ADD RI-B3 TO A010-ACUMULADOR-B.
+           ADD RI-B4 TO A010-ACUMULADOR-B.
+       220-0400-CALCULA-C1-C2.
+           PERFORM 060-CALCULA-SUMA-C1-C2.
+       220-0500-ACUMULA-EN-E.
+           ADD RI-E2 TO A010-ACUMULADOR-E.
+       220-0600-LEE-NUEVO-REG-A.
+           PERFORM 030-LEE-REG-A.
+       220-0700-LEE-NUEVO-REG-B.
+           PERFORM 040-LEE-REG-B.
+       220-0800-LEE-NUEVO-REG-E.
+           PERFORM 055-LEE-REG-E.
+       220-0900-CIFRA-CONTROL.
+           ADD 1 TO A990-PROC-A-B-C-E.
+       220-9900-FIN.
+       EXIT.
+
        980-ABORTA SECTION.
        980-0100-INICIO.
            IF S000-ESTADOARCHA NOT = 1
@@ -508,6 +893,10 @@
                THEN
                CLOSE ARCH-AC-ARCHIVO-C
                MOVE 1 TO S000-ESTADOARCHC.
+           IF S000-ESTADOARCHE NOT = 1
+               THEN
+               CLOSE ARCH-AE-ARCHIVO-E
+               MOVE 1 TO S000-ESTADOARCHE.
            IF S000-ESTADOARCHD NOT = 1
                THEN
                CLOSE ARCH-AD-ARCHIVO-D
@@ -530,6 +919,9 @@
        DISPLAY  '             C.S LEIDOS                           '
       -    '           ' A990-PROC-LEIDO-C     .
 
+       DISPLAY  '             E.S LEIDOS                           '
+      -    '           ' A990-PROC-LEIDO-E     .
+
        DISPLAY  '            D1.S PROCESADOS                       '
       -    '           ' A990-PROC-REG-D1      .
 
@@ -539,5 +931,171 @@
        DISPLAY  '            D3.S PROCESADOS                       '
       -    '           ' A990-PROC-REG-D3      .
 
+       DISPLAY  '            SOLO A                                 '
+      -    '           ' A990-PROC-A           .
+
+       DISPLAY  '            SOLO B                                 '
+      -    '           ' A990-PROC-B           .
+
+       DISPLAY  '            SOLO C                                 '
+      -    '           ' A990-PROC-C           .
+
+       DISPLAY  '            CRUCE A-B                              '
+      -    '           ' A990-PROC-A-B         .
+
+       DISPLAY  '            CRUCE A-C                              '
+      -    '           ' A990-PROC-A-C         .
+
+       DISPLAY  '            CRUCE B-C                              '
+      -    '           ' A990-PROC-B-C         .
+
+       DISPLAY  '            CRUCE A-B-C                            '
+      -    '           ' A990-PROC-A-B-C       .
+
+       DISPLAY  '            SOLO E                                 '
+      -    '           ' A990-PROC-E           .
+
+       DISPLAY  '            CRUCE A-E                              '
+      -    '           ' A990-PROC-A-E         .
+
+       DISPLAY  '            CRUCE B-E                              '
+      -    '           ' A990-PROC-B-E         .
+
+       DISPLAY  '            CRUCE C-E                              '
+      -    '           ' A990-PROC-C-E         .
+
+       DISPLAY  '            CRUCE A-B-E                            '
+      -    '           ' A990-PROC-A-B-E       .
+
+       DISPLAY  '            CRUCE A-C-E                            '
+      -    '           ' A990-PROC-A-C-E       .
+
+       DISPLAY  '            CRUCE B-C-E                            '
+      -    '           ' A990-PROC-B-C-E       .
+
+       DISPLAY  '            CRUCE A-B-C-E                          '
+      -    '           ' A990-PROC-A-B-C-E     .
+
+       DISPLAY  '            DUPLICADOS A                           '
+      -    '           ' A990-DUP-A            .
+
+       DISPLAY  '            DUPLICADOS B                           '
+      -    '           ' A990-DUP-B            .
+
+       DISPLAY  '            DUPLICADOS C                           '
+      -    '           ' A990-DUP-C            .
+
+       DISPLAY  '            DUPLICADOS E                           '
+      -    '           ' A990-DUP-E            .
+
+       990-0200-CRUCE-CIFRAS.
+           MOVE 0 TO W990-TOTAL-D.
+           ADD A990-PROC-A        TO W990-TOTAL-D.
+           ADD A990-PROC-B        TO W990-TOTAL-D.
+           ADD A990-PROC-C        TO W990-TOTAL-D.
+           ADD A990-PROC-E        TO W990-TOTAL-D.
+           ADD A990-PROC-A-B      TO W990-TOTAL-D.
+           ADD A990-PROC-A-C      TO W990-TOTAL-D.
+           ADD A990-PROC-B-C      TO W990-TOTAL-D.
+           ADD A990-PROC-A-E      TO W990-TOTAL-D.
+           ADD A990-PROC-B-E      TO W990-TOTAL-D.
+           ADD A990-PROC-C-E      TO W990-TOTAL-D.
+           ADD A990-PROC-A-B-C    TO W990-TOTAL-D.
+           ADD A990-PROC-A-B-E    TO W990-TOTAL-D.
+           ADD A990-PROC-A-C-E    TO W990-TOTAL-D.
+           ADD A990-PROC-B-C-E    TO W990-TOTAL-D.
+           ADD A990-PROC-A-B-C-E  TO W990-TOTAL-D.
+
+           MOVE 0 TO W990-TOTAL-A.
+           ADD A990-PROC-A        TO W990-TOTAL-A.
+           ADD A990-PROC-A-B      TO W990-TOTAL-A.
+           ADD A990-PROC-A-C      TO W990-TOTAL-A.
+           ADD A990-PROC-A-E      TO W990-TOTAL-A.
+           ADD A990-PROC-A-B-C    TO W990-TOTAL-A.
+           ADD A990-PROC-A-B-E    TO W990-TOTAL-A.
+           ADD A990-PROC-A-C-E    TO W990-TOTAL-A.
+           ADD A990-PROC-A-B-C-E  TO W990-TOTAL-A.
+
+           MOVE 0 TO W990-TOTAL-B.
+           ADD A990-PROC-B        TO W990-TOTAL-B.
+           ADD A990-PROC-A-B      TO W990-TOTAL-B.
+           ADD A990-PROC-B-C      TO W990-TOTAL-B.
+           ADD A990-PROC-B-E      TO W990-TOTAL-B.
+           ADD A990-PROC-A-B-C    TO W990-TOTAL-B.
+           ADD A990-PROC-A-B-E    TO W990-TOTAL-B.
+           ADD A990-PROC-B-C-E    TO W990-TOTAL-B.
+           ADD A990-PROC-A-B-C-E  TO W990-TOTAL-B.
+
+           MOVE 0 TO W990-TOTAL-C.
+           ADD A990-PROC-C        TO W990-TOTAL-C.
+           ADD A990-PROC-A-C      TO W990-TOTAL-C.
+           ADD A990-PROC-B-C      TO W990-TOTAL-C.
+           ADD A990-PROC-C-E      TO W990-TOTAL-C.
+           ADD A990-PROC-A-B-C    TO W990-TOTAL-C.
+           ADD A990-PROC-A-C-E    TO W990-TOTAL-C.
+           ADD A990-PROC-B-C-E    TO W990-TOTAL-C.
+           ADD A990-PROC-A-B-C-E  TO W990-TOTAL-C.
+
+           MOVE 0 TO W990-TOTAL-E.
+           ADD A990-PROC-E        TO W990-TOTAL-E.
+           ADD A990-PROC-A-E      TO W990-TOTAL-E.
+           ADD A990-PROC-B-E      TO W990-TOTAL-E.
+           ADD A990-PROC-C-E      TO W990-TOTAL-E.
+           ADD A990-PROC-A-B-E    TO W990-TOTAL-E.
+           ADD A990-PROC-A-C-E    TO W990-TOTAL-E.
+           ADD A990-PROC-B-C-E    TO W990-TOTAL-E.
+           ADD A990-PROC-A-B-C-E  TO W990-TOTAL-E.
+
+           MOVE 0 TO W990-MONTO-ENT-TOTAL.
+           ADD W990-MONTO-ENT-A   TO W990-MONTO-ENT-TOTAL.
+           ADD W990-MONTO-ENT-B   TO W990-MONTO-ENT-TOTAL.
+           ADD W990-MONTO-ENT-C   TO W990-MONTO-ENT-TOTAL.
+           ADD W990-MONTO-ENT-E   TO W990-MONTO-ENT-TOTAL.
+
+       990-0300-VERIFICA-CRUCE.
+           IF W990-TOTAL-D NOT = A990-PROC-REG-D1
+               DISPLAY '          *** DESCUADRE D1 VS COMBINACIONES '
+      -        '(   ' W990-TOTAL-D ' VS ' A990-PROC-REG-D1 '   )'.
+           IF W990-TOTAL-A NOT = A990-PROC-LEIDO-A
+               DISPLAY '          *** DESCUADRE ARCHIVO A          '
+      -        '(   ' W990-TOTAL-A ' VS ' A990-PROC-LEIDO-A '   )'.
+           IF W990-TOTAL-B NOT = A990-PROC-LEIDO-B
+               DISPLAY '          *** DESCUADRE ARCHIVO B          '
+      -        '(   ' W990-TOTAL-B ' VS ' A990-PROC-LEIDO-B '   )'.
+           IF W990-TOTAL-C NOT = A990-PROC-LEIDO-C
+               DISPLAY '          *** DESCUADRE ARCHIVO C          '
+      -        '(   ' W990-TOTAL-C ' VS ' A990-PROC-LEIDO-C '   )'.
+           IF W990-TOTAL-E NOT = A990-PROC-LEIDO-E
+               DISPLAY '          *** DESCUADRE ARCHIVO E          '
+      -        '(   ' W990-TOTAL-E ' VS ' A990-PROC-LEIDO-E '   )'.
+           IF W990-MONTO-ENT-TOTAL NOT = W990-MONTO-SAL-D3
+               DISPLAY '          *** DESCUADRE MONTOS ENTRADA VS  '
+      -        'SALIDA (   ' W990-MONTO-ENT-TOTAL ' VS '
+      -        W990-MONTO-SAL-D3 '   )'.
+
+       990-0400-ESCRIBE-MONITOR.
+           MOVE 0 TO W990-TOTAL-LEIDO.
+           ADD A990-PROC-LEIDO-A  TO W990-TOTAL-LEIDO.
+           ADD A990-PROC-LEIDO-B  TO W990-TOTAL-LEIDO.
+           ADD A990-PROC-LEIDO-C  TO W990-TOTAL-LEIDO.
+           ADD A990-PROC-LEIDO-E  TO W990-TOTAL-LEIDO.
+
+           MOVE 0 TO W990-TOTAL-DUP.
+           ADD A990-DUP-A         TO W990-TOTAL-DUP.
+           ADD A990-DUP-B         TO W990-TOTAL-DUP.
+           ADD A990-DUP-C         TO W990-TOTAL-DUP.
+           ADD A990-DUP-E         TO W990-TOTAL-DUP.
+
+           OPEN EXTEND ARCH-CM-ARCHIVO-MONITOR.
+           MOVE 1 TO S000-ESTADOARCHCM.
+           MOVE W000-PROG            TO AO-CM-PROGRAMA.
+           MOVE W990-TOTAL-LEIDO     TO AO-CM-LEIDOS.
+           MOVE A990-PROC-REG-D1     TO AO-CM-PROCESADOS.
+           MOVE W990-TOTAL-DUP       TO AO-CM-RECHAZADOS.
+           MOVE RETURN-CODE          TO AO-CM-RETURN-CODE.
+           WRITE AO-CM-MONITOR.
+           CLOSE ARCH-CM-ARCHIVO-MONITOR.
+           MOVE 0 TO S000-ESTADOARCHCM.
+
        990-9900-FIN.
            EXIT.
