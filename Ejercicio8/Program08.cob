@@ -32,6 +32,20 @@
            SELECT ARCH-AAE-ARCHIVO-ACT-EMP ASSIGN TO
            W000-UT-S-DIR-SALIDA-EMP.
 
+           SELECT ARCH-AC-ARCHIVO-AUDITORIA ASSIGN TO
+           W000-UT-S-DIR-SALIDA-AUD.
+
+           SELECT REPO-R3-EXCEPCIONES ASSIGN TO
+           W000-UT-S-DIR-SALIDA-EXC.
+
+           SELECT ARCH-PC-ARCHIVO-PENDCAM ASSIGN TO
+           W000-UT-S-DIR-SALIDA-PEN
+                                           ORGANIZATION IS LINE
+                                           SEQUENTIAL.
+
+           SELECT ARCH-CM-ARCHIVO-MONITOR ASSIGN TO
+           W000-UT-S-DIR-MONITOR.
+
 
        DATA DIVISION.
        FILE SECTION.
@@ -49,6 +63,13 @@
            05 RI-NOMBRE                  PIC X(30).
            05 RI-SALBASE                 PIC S9(7)V99.
            05 RI-FECHA-ING               PIC 9(6).
+      *---
+      *Fecha a partir de la cual un CAMBIO debe aplicarse (distinta de
+      *RI-FECHA-ING, que es el valor de alta/fecha de ingreso que
+      *100-CAMBIA-CAMPOS mueve a AI-FECHA-ING); si viene en el futuro,
+      *060-CAMBIO encola el movimiento en vez de aplicarlo de una vez.
+      *---
+           05 RI-FECHA-EFECTIVA          PIC 9(6).
 
        FD  ARCH-AE-ARCHIVO-EMP
            LABEL RECORD STANDARD.
@@ -76,6 +97,57 @@
 
        01  A1-ACTUALIZA                  PIC X(90).
 
+       FD  ARCH-AC-ARCHIVO-AUDITORIA
+          RECORD CONTAINS 132 CHARACTERS
+           LABEL RECORD STANDARD.
+
+       01  AC-AUDITORIA.
+           05 AC-NO-TRAB                  PIC X(6).
+           05 AC-FECHA                    PIC 9(6).
+           05 AC-ANTES.
+               10 AC-A-GPO                PIC XX.
+               10 AC-A-EMP                PIC XXX.
+               10 AC-A-PTA                PIC XXX.
+               10 AC-A-DPTO               PIC X(6).
+               10 AC-A-CVEOE              PIC X.
+               10 AC-A-NOMBRE             PIC X(30).
+               10 AC-A-SAL-BASE           PIC S9(7)V99.
+               10 AC-A-FECHA-ING          PIC 9(6).
+           05 AC-DESPUES.
+               10 AC-D-GPO                PIC XX.
+               10 AC-D-EMP                PIC XXX.
+               10 AC-D-PTA                PIC XXX.
+               10 AC-D-DPTO               PIC X(6).
+               10 AC-D-CVEOE              PIC X.
+               10 AC-D-NOMBRE             PIC X(30).
+               10 AC-D-SAL-BASE           PIC S9(7)V99.
+               10 AC-D-FECHA-ING          PIC 9(6).
+
+       FD  REPO-R3-EXCEPCIONES
+          RECORD CONTAINS 90 CHARACTERS
+           LABEL RECORD STANDARD.
+
+       01  R3-EXCEPCIONES                 PIC X(90).
+
+       FD  ARCH-PC-ARCHIVO-PENDCAM
+           LABEL RECORD STANDARD.
+
+       01  PC-PENDIENTE                   PIC X(73).
+
+       FD  ARCH-CM-ARCHIVO-MONITOR
+           RECORD CONTAINS 40 CHARACTERS
+           LABEL RECORD STANDARD.
+       01  R9-LINEA-MONITOR.
+           05 R9-PROGRAMA                 PIC X(8).
+           05 FILLER                      PIC X           VALUE ','.
+           05 R9-LEIDOS                   PIC -ZZZZZZ9.
+           05 FILLER                      PIC X           VALUE ','.
+           05 R9-PROCESADOS               PIC -ZZZZZZ9.
+           05 FILLER                      PIC X           VALUE ','.
+           05 R9-RECHAZADOS               PIC -ZZZZZZ9.
+           05 FILLER                      PIC X           VALUE ','.
+           05 R9-RETURN-CODE              PIC -ZZ9.
+
 
        WORKING-STORAGE SECTION.
       *---
@@ -88,13 +160,17 @@
            05  S000-FINARCHEMP            PIC X.
            05  S000-ESTADOREPOMOV         PIC X.
            05  S000-ESTADOARCHACTEMP      PIC X.
+           05  S000-ESTADOARCHAUD         PIC X.
+           05  S000-ESTADOREPOEXC         PIC X.
+           05  S000-ESTADOARCHPEN         PIC X.
+           05  S000-ESTADOARCHCM          PIC X.
 
       *---
       *   Constantes
       *---
        01  W000-CTES.
            05  W000-PROG                  PIC X(8)
-                                      VALUE 'P-CHE120'.
+                                      VALUE 'P-APL130'.
            05  W000-UT-S-DIR-MOV          PIC X(20)
                                       VALUE 'ArchMovimientos.dat'.
            05  W000-UT-S-DIR-EMP          PIC X(20)
@@ -103,6 +179,20 @@
                                       VALUE 'ReporteMov.txt'.
            05  W000-UT-S-DIR-SALIDA-EMP   PIC X(20)
                                       VALUE 'ArchActEmp.txt'.
+           05  W000-UT-S-DIR-SALIDA-AUD   PIC X(20)
+                                      VALUE 'ArchAuditCambio.txt'.
+           05  W000-UT-S-DIR-SALIDA-EXC   PIC X(20)
+                                      VALUE 'ReporteExcep.txt'.
+           05  W000-UT-S-DIR-SALIDA-PEN   PIC X(20)
+                                      VALUE 'PendientesCambio.dat'.
+           05  W000-UT-S-DIR-MONITOR      PIC X(20)
+                                      VALUE 'CifrasControl.txt'.
+
+      *---
+      *   Fecha del sistema
+      *---
+       01  W000-FECHA-SISTEMA.
+           05  W000-FECHA-HOY             PIC 9(6).
 
       *---
       *   Identidades
@@ -119,6 +209,23 @@
            05 I070-AE-ID-NO-TRAB.
                10 I070-AE-NO-TRAB         PIC X(6).
       *---
+      *Tabla de departamentos dados de alta en ARCH-AE-ARCHIVO-EMP,
+      *cargada en 063-CARGA-DPTOS antes de iniciar el cruce contra
+      *ArchMovimientos.dat, para validar en 062-TRANSFERENCIA que el
+      *departamento destino (RI-DPTO) exista en el personal.
+      *---
+       01 T063-TABLA-DPTOS.
+           05 T063-NUM-DPTOS           PIC S9(4) COMP VALUE ZERO.
+           05 T063-DPTO OCCURS 200 TIMES PIC X(6).
+
+       01 T063-IDX                     PIC S9(4) COMP.
+
+       01 T063-VALOR-BUSCA             PIC X(6).
+
+       01 T063-DPTO-BUSCADO            PIC X.
+           88 T063-DPTO-EXISTE                        VALUE 'S'.
+           88 T063-DPTO-NO-EXISTE                     VALUE 'N'.
+      *---
       *Cifras de control
       *---
 
@@ -130,9 +237,15 @@
            05 A990-ALT-PROC               PIC S9(9).
            05 A990-BAJ-PROC               PIC S9(9).
            05 A990-CAM-PROC               PIC S9(9).
+           05 A990-TRA-PROC               PIC S9(9).
            05 A990-ALT-FALLIDA-PROC       PIC S9(9).
            05 A990-BAJ-FALLIDA-PROC       PIC S9(9).
            05 A990-CAM-FALLIDA-PROC       PIC S9(9).
+           05 A990-TRA-FALLIDA-PROC       PIC S9(9).
+           05 A990-CAM-AUDITADO           PIC S9(9).
+           05 A990-TRA-AUDITADO           PIC S9(9).
+           05 A990-CAM-DIFERIDO           PIC S9(9).
+           05 A990-MOV-RECHAZADO          PIC S9(9).
 
       *---
       *Variables
@@ -143,6 +256,12 @@
            05 R1-NUM-LIN                  PIC S9(9).
            05 R1-MAX-LIN                  PIC S9(9)       VALUE 30.
            05 R1-MENSAJE                  PIC X(20).
+           05 R1-MOV-FALLIDO              PIC X.
+
+       01 R3-VARS.
+           05 R3-NUM-HOJA                 PIC S9(9).
+           05 R3-NUM-LIN                  PIC S9(9).
+           05 R3-MAX-LIN                  PIC S9(9)       VALUE 30.
 
       *---
       *Líneas de encabezado
@@ -221,11 +340,68 @@
            05 FILLER                      PIC X(1)       VALUE
            SPACES.
 
+      *---
+      *Encabezados y detalle del reporte de movimientos rechazados
+      *---
+       01 R3-05-ENCABEZADOS-PRIMERA-LINEA.
+           05 FILLER                      PIC X           VALUE SPACES.
+           05 R3-05-CONSPRO               PIC X(8).
+           05 FILLER                      PIC X(18)       VALUE SPACES.
+           05 FILLER                      PIC X(38)       VALUE
+           "ACTUALIZACION DEL ARCHIVO DEL PERSONAL".
+           05 FILLER                      PIC X(77)       VALUE SPACES.
+
+       01 R3-10-ENCABEZADOS-SEGUNDA-LINEA.
+           05 FILLER                      PIC X(24)       VALUE
+           "ITS-DIVISION DESARROLLO".
+           05 FILLER                      PIC X(9).
+           05 FILLER                      PIC X(22)       VALUE
+           "MOVIMIENTOS RECHAZADOS".
+           05 FILLER                      PIC X(26)       VALUE SPACES.
+           05 FILLER                      PIC X(5)        VALUE "HOJA ".
+           05 R3-10-PAGNU                 PIC Z(4).
+
+       01 R3-15-ENCABEZADOS-TERCERA-LINEA.
+           05 FILLER                      PIC X           VALUE SPACES.
+           05 FILLER                      PIC X(12)       VALUE
+           "PERSONAL".
+           05 FILLER                      PIC X(77)       VALUE SPACES.
+
+       01 R3-20-ENCABEZADOS-CUARTA-LINEA.
+           05 FILLER                      PIC X(10)       VALUE
+           "NO.TRAB.".
+           05 FILLER                      PIC X(3)        VALUE SPACE.
+           05 FILLER                      PIC X(3)        VALUE
+           "MOV".
+           05 FILLER                      PIC X(5)        VALUE SPACE.
+           05 FILLER                      PIC X(19)       VALUE
+           "MOTIVO DEL RECHAZO".
+           05 FILLER                      PIC X(40)       VALUE SPACES.
+
+       01 R3-25-DETALLE.
+           05 FILLER                      PIC X(2)        VALUE
+           SPACES.
+           05 R3-25-NO-TRAB               PIC X(6).
+           05 FILLER                      PIC X(3)        VALUE
+           SPACES.
+           05 R3-25-CVE-MOV               PIC X.
+           05 FILLER                      PIC X(5)        VALUE
+           SPACES.
+           05 R3-25-MENSAJE               PIC X(20).
+           05 FILLER                      PIC X(53)       VALUE
+           SPACES.
+
 
        PROCEDURE DIVISION.
        000-CONTROL SECTION.
        000-0100-INICIO.
       *---
+      *Carga la tabla de departamentos validos, leyendo por separado
+      *y por completo ARCH-AE-ARCHIVO-EMP, antes de abrirlo para el
+      *cruce contra ArchMovimientos.dat.
+      *---
+           PERFORM 063-CARGA-DPTOS.
+      *---
       *Abre archivos
       *--
            OPEN INPUT ARCH-AM-ARCHIVO-MOV.
@@ -242,14 +418,35 @@
            OPEN OUTPUT REPO-R1-REPORTE-MOV.
            MOVE 0 TO S000-ESTADOREPOMOV.
 
+           OPEN OUTPUT ARCH-AC-ARCHIVO-AUDITORIA.
+           MOVE 0 TO S000-ESTADOARCHAUD.
+
+           OPEN OUTPUT REPO-R3-EXCEPCIONES.
+           MOVE 0 TO S000-ESTADOREPOEXC.
+
+      *---
+      *EXTEND, no OUTPUT: PendientesCambio.dat acumula entre corridas
+      *los CAMBIO diferidos (067-ENCOLA-CAMBIO) cuya RI-FECHA-EFECTIVA
+      *aun no llega; OUTPUT lo truncaria y perderia los ya encolados
+      *por una corrida anterior que todavia no cumplen su fecha
+      *efectiva.
+      *---
+           OPEN EXTEND ARCH-PC-ARCHIVO-PENDCAM.
+           MOVE 0 TO S000-ESTADOARCHPEN.
+
+           MOVE FUNCTION CURRENT-DATE (3:6) TO W000-FECHA-HOY.
+
            MOVE 0 TO R1-NUM-HOJA.
+           MOVE 0 TO R3-NUM-HOJA.
            MOVE ZEROS TO A990-CIFRAS-CONTROL.
            MOVE LOW-VALUES TO I060-AM-ID-LEI.
            MOVE LOW-VALUES TO I070-AE-ID-LEI.
 
            MOVE W000-PROG TO R1-05-CONSPRO.
+           MOVE W000-PROG TO R3-05-CONSPRO.
 
            MOVE R1-MAX-LIN TO R1-NUM-LIN.
+           MOVE R3-MAX-LIN TO R3-NUM-LIN.
 
        000-0200-LEE-MOVIMIENTO.
            PERFORM 070-LEE-MOVIMIENTO.
@@ -271,6 +468,12 @@
            MOVE 1 TO S000-ESTADOARCHACTEMP.
            CLOSE REPO-R1-REPORTE-MOV.
            MOVE 1 TO S000-ESTADOREPOMOV.
+           CLOSE ARCH-AC-ARCHIVO-AUDITORIA.
+           MOVE 1 TO S000-ESTADOARCHAUD.
+           CLOSE REPO-R3-EXCEPCIONES.
+           MOVE 1 TO S000-ESTADOREPOEXC.
+           CLOSE ARCH-PC-ARCHIVO-PENDCAM.
+           MOVE 1 TO S000-ESTADOARCHPEN.
            PERFORM 990-CIFRAS-CONTROL.
 
        000-9900-FIN.
@@ -304,22 +507,30 @@
        030-PROCESA-PETICION SECTION.
        030-0100-INICIO.
        030-0200-PROCESA-MOVIMIENTO.
+           MOVE '0' TO R1-MOV-FALLIDO.
            IF RI-CVE-MOV = 'A' THEN
                PERFORM 040-ALTA
                ELSE IF RI-CVE-MOV = 'B' THEN
                    PERFORM 050-BAJA
-                   ELSE
-                       PERFORM 060-CAMBIO
-                       END-IF.
+                   ELSE IF RI-CVE-MOV = 'T' THEN
+                       PERFORM 062-TRANSFERENCIA
+                       ELSE
+                           PERFORM 060-CAMBIO
+                           END-IF.
 
        030-0300-ESCRIBE-DETALLE-MOV.
-           IF (R1-NUM-LIN + 2)>R1-MAX-LIN THEN
-               PERFORM 110-ENCABEZADOS.
-               MOVE I060-AM-NO-TRAB TO R1-25-NO-TRAB.
-               MOVE R1-MENSAJE TO R1-25-MENSAJE.
-               WRITE R1-MOVIMIENTOS FROM R1-25-DETALLE AFTER 2.
-               ADD 2 TO R1-NUM-LIN.
-               ADD 1 TO A990-MOV-PROC.
+           IF R1-MOV-FALLIDO = '1' THEN
+               PERFORM 035-ESCRIBE-EXCEPCION
+               ELSE
+                   IF (R1-NUM-LIN + 2)>R1-MAX-LIN THEN
+                       PERFORM 110-ENCABEZADOS
+                       END-IF
+                   MOVE I060-AM-NO-TRAB TO R1-25-NO-TRAB
+                   MOVE R1-MENSAJE TO R1-25-MENSAJE
+                   WRITE R1-MOVIMIENTOS FROM R1-25-DETALLE AFTER 2
+                   ADD 2 TO R1-NUM-LIN
+                   ADD 1 TO A990-MOV-PROC
+                   END-IF.
 
        030-0400-LEE-MOVIMIENTO.
            PERFORM 070-LEE-MOVIMIENTO.
@@ -327,11 +538,30 @@
        030-9900-FIN.
        EXIT.
 
+      *---
+      *Escribe en el reporte de excepciones, en lugar del reporte de
+      *movimientos, los ALTA/BAJA/CAMBIO que 040/050/060 rechazaron.
+      *---
+       035-ESCRIBE-EXCEPCION SECTION.
+       035-0100-INICIO.
+           IF (R3-NUM-LIN + 2)>R3-MAX-LIN THEN
+               PERFORM 120-ENCABEZADOS-EXC.
+       035-0200-ESCRIBE.
+           MOVE I060-AM-NO-TRAB TO R3-25-NO-TRAB.
+           MOVE RI-CVE-MOV TO R3-25-CVE-MOV.
+           MOVE R1-MENSAJE TO R3-25-MENSAJE.
+           WRITE R3-EXCEPCIONES FROM R3-25-DETALLE AFTER 2.
+           ADD 2 TO R3-NUM-LIN.
+           ADD 1 TO A990-MOV-RECHAZADO.
+       035-9900-FIN.
+       EXIT.
+
        040-ALTA SECTION.
        040-0100-INICIO.
        040-0200-PROCESA-ALTA.
            IF I060-AM-ID-NO-TRAB = I070-AE-ID-NO-TRAB THEN
                MOVE 'ALTA YA EXISTE' TO R1-MENSAJE
+               MOVE '1' TO R1-MOV-FALLIDO
                ADD 1 TO A990-ALT-FALLIDA-PROC
                PERFORM 010-COPIA-EMPLEADO
                ELSE
@@ -362,6 +592,7 @@
                PERFORM 080-LEE-EMP
                ELSE
                    MOVE 'BAJA NO EXISTE' TO R1-MENSAJE
+                   MOVE '1' TO R1-MOV-FALLIDO
                    ADD 1 TO A990-BAJ-FALLIDA-PROC
                    END-IF.
        050-9900-FIN.
@@ -371,20 +602,194 @@
        060-0100-INICIO.
        060-0200-PROCESA-CAMBIO.
            IF I060-AM-ID-NO-TRAB = I070-AE-ID-NO-TRAB THEN
-               MOVE 'CAMBIO' TO R1-MENSAJE
                PERFORM 090-CARGA-DATOS
-               PERFORM 100-CAMBIA-CAMPOS
-               WRITE A1-ACTUALIZA FROM A1-05-DETALLE AFTER 1
-               PERFORM 080-LEE-EMP
-               ADD 1 TO A990-CAM-PROC
+               IF RI-FECHA-EFECTIVA NOT = ZEROS AND
+                   RI-FECHA-EFECTIVA > W000-FECHA-HOY THEN
+                   MOVE 'CAMBIO DIFERIDO' TO R1-MENSAJE
+                   PERFORM 067-ENCOLA-CAMBIO
+                   WRITE A1-ACTUALIZA FROM A1-05-DETALLE AFTER 1
+                   PERFORM 080-LEE-EMP
+                   ELSE
+                       MOVE 'CAMBIO' TO R1-MENSAJE
+                       PERFORM 065-CAPTURA-ANTES
+                       PERFORM 100-CAMBIA-CAMPOS
+                       PERFORM 066-ESCRIBE-AUDITORIA
+                       ADD 1 TO A990-CAM-AUDITADO
+                       WRITE A1-ACTUALIZA FROM A1-05-DETALLE AFTER 1
+                       PERFORM 080-LEE-EMP
+                       ADD 1 TO A990-CAM-PROC
+                       END-IF
                ELSE
                    MOVE 'CAMBIO NO EXISTE' TO R1-MENSAJE
+                   MOVE '1' TO R1-MOV-FALLIDO
                    ADD 1 TO A990-CAM-FALLIDA-PROC
                    END-IF.
 
        060-9900-FIN.
        EXIT.
 
+      *---
+      *Encola un CAMBIO cuya RI-FECHA-EFECTIVA todavia no llega: escribe
+      *el movimiento, intacto, al archivo de pendientes para que una
+      *corrida futura (ya con ese movimiento en ArchMovimientos.dat)
+      *lo vuelva a traer el dia en que su fecha efectiva se cumpla.
+      *---
+       067-ENCOLA-CAMBIO SECTION.
+       067-0100-INICIO.
+           WRITE PC-PENDIENTE FROM RI-REPORTE.
+           ADD 1 TO A990-CAM-DIFERIDO.
+       067-9900-FIN.
+       EXIT.
+
+      *---
+      *TRANSFERENCIA: mueve al trabajador a RI-DPTO (mismo campo que
+      *CAMBIO usa para el departamento, en este movimiento de uso
+      *obligatorio) validando que el departamento destino venga
+      *informado, sea distinto del departamento actual y exista en
+      *la tabla cargada por 063-CARGA-DPTOS. Igual que un CAMBIO, se
+      *audita con 065-CAPTURA-ANTES/066-ESCRIBE-AUDITORIA (AC-A-DPTO
+      *queda con el departamento origen, AC-D-DPTO con el destino),
+      *pero se cuenta aparte en A990-TRA-AUDITADO, no en
+      *A990-CAM-AUDITADO, para no mezclar ambos tipos de movimiento.
+      *---
+       062-TRANSFERENCIA SECTION.
+       062-0100-INICIO.
+       062-0200-PROCESA-TRANSFERENCIA.
+           IF I060-AM-ID-NO-TRAB NOT = I070-AE-ID-NO-TRAB THEN
+               MOVE 'TRANSF NO EXISTE' TO R1-MENSAJE
+               MOVE '1' TO R1-MOV-FALLIDO
+               ADD 1 TO A990-TRA-FALLIDA-PROC
+               ELSE IF RI-DPTO = SPACES OR RI-DPTO = ZEROS THEN
+                   MOVE 'TRANSF DPTO INVALIDO' TO R1-MENSAJE
+                   MOVE '1' TO R1-MOV-FALLIDO
+                   ADD 1 TO A990-TRA-FALLIDA-PROC
+                   ELSE IF RI-DPTO = AI-DPTO THEN
+                       MOVE 'TRANSF MISMO DEPTO' TO R1-MENSAJE
+                       MOVE '1' TO R1-MOV-FALLIDO
+                       ADD 1 TO A990-TRA-FALLIDA-PROC
+                       ELSE
+                           MOVE RI-DPTO TO T063-VALOR-BUSCA
+                           PERFORM 064-VALIDA-DPTO-DESTINO
+                           IF T063-DPTO-NO-EXISTE THEN
+                               MOVE 'TRANSF DPTO NO EXIST' TO
+                                   R1-MENSAJE
+                               MOVE '1' TO R1-MOV-FALLIDO
+                               ADD 1 TO A990-TRA-FALLIDA-PROC
+                               ELSE
+                                   PERFORM 090-CARGA-DATOS
+                                   PERFORM 065-CAPTURA-ANTES
+                                   MOVE RI-DPTO TO A1-05-DPTO
+                                   PERFORM 066-ESCRIBE-AUDITORIA
+                                   ADD 1 TO A990-TRA-AUDITADO
+                                   WRITE A1-ACTUALIZA FROM
+                                       A1-05-DETALLE AFTER 1
+                                   MOVE 'TRANSFERENCIA' TO R1-MENSAJE
+                                   PERFORM 080-LEE-EMP
+                                   ADD 1 TO A990-TRA-PROC
+                                   END-IF
+                           END-IF.
+
+       062-9900-FIN.
+       EXIT.
+
+      *---
+      *Carga, a partir de ARCH-AE-ARCHIVO-EMP, la tabla de
+      *departamentos dados de alta en el personal, para que
+      *064-VALIDA-DPTO-DESTINO pueda validar contra ella el
+      *departamento destino de una TRANSFERENCIA. Abre y cierra el
+      *archivo por separado del cruce principal contra
+      *ArchMovimientos.dat, que todavia no ha iniciado.
+      *---
+       063-CARGA-DPTOS SECTION.
+       063-0100-INICIO.
+           OPEN INPUT ARCH-AE-ARCHIVO-EMP.
+           MOVE 0 TO S000-FINARCHEMP.
+           MOVE ZERO TO T063-NUM-DPTOS.
+       063-0200-CARGA.
+           PERFORM 063-0300-LEE-Y-AGREGA UNTIL S000-FINARCHEMP = 1.
+           CLOSE ARCH-AE-ARCHIVO-EMP.
+       063-9900-FIN.
+       EXIT.
+
+       063-0300-LEE-Y-AGREGA SECTION.
+       063-0300-LEE.
+           READ ARCH-AE-ARCHIVO-EMP AT END MOVE 1 TO S000-FINARCHEMP.
+           IF S000-FINARCHEMP NOT = 1 THEN
+               MOVE AI-DPTO TO T063-VALOR-BUSCA
+               PERFORM 064-VALIDA-DPTO-DESTINO
+               IF T063-DPTO-NO-EXISTE
+                  AND T063-NUM-DPTOS < 200 THEN
+                   ADD 1 TO T063-NUM-DPTOS
+                   MOVE AI-DPTO TO T063-DPTO(T063-NUM-DPTOS)
+                   END-IF.
+       063-9900-FIN.
+       EXIT.
+
+      *---
+      *Busca T063-VALOR-BUSCA en T063-TABLA-DPTOS y deja el resultado
+      *en T063-DPTO-BUSCADO (llamada tanto desde 063-0300-LEE-Y-AGREGA,
+      *para no duplicar entradas, como desde 062-TRANSFERENCIA, para
+      *validar el departamento destino).
+      *---
+       064-VALIDA-DPTO-DESTINO SECTION.
+       064-0100-INICIO.
+           SET T063-DPTO-NO-EXISTE TO TRUE.
+           MOVE 1 TO T063-IDX.
+       064-0200-BUSCA.
+           PERFORM 064-0300-COMPARA-UNO
+               WITH TEST AFTER
+               UNTIL T063-DPTO-EXISTE OR T063-IDX > T063-NUM-DPTOS.
+       064-9900-FIN.
+       EXIT.
+
+       064-0300-COMPARA-UNO SECTION.
+       064-0300-COMPARA.
+           IF T063-VALOR-BUSCA = T063-DPTO(T063-IDX) THEN
+               SET T063-DPTO-EXISTE TO TRUE
+               END-IF.
+           ADD 1 TO T063-IDX.
+       064-9900-FIN.
+       EXIT.
+
+      *---
+      *Captura la imagen del registro antes de que 100-CAMBIA-CAMPOS
+      *la modifique, para la auditoria del CAMBIO.
+      *---
+       065-CAPTURA-ANTES SECTION.
+       065-0100-INICIO.
+           MOVE A1-05-GPO      TO AC-A-GPO.
+           MOVE A1-05-EMP      TO AC-A-EMP.
+           MOVE A1-05-PTA      TO AC-A-PTA.
+           MOVE A1-05-DPTO     TO AC-A-DPTO.
+           MOVE A1-05-CVEOE    TO AC-A-CVEOE.
+           MOVE A1-05-NOMBRE   TO AC-A-NOMBRE.
+           MOVE A1-05-SAL-BASE TO AC-A-SAL-BASE.
+           MOVE A1-05-FECHA    TO AC-A-FECHA-ING.
+       065-9900-FIN.
+       EXIT.
+
+      *---
+      *Escribe el registro de auditoria con la imagen ANTES (capturada
+      *en 065-CAPTURA-ANTES) y la imagen DESPUES, ya con los cambios de
+      *100-CAMBIA-CAMPOS aplicados.
+      *---
+       066-ESCRIBE-AUDITORIA SECTION.
+       066-0100-INICIO.
+           MOVE I060-AM-NO-TRAB TO AC-NO-TRAB.
+           MOVE FUNCTION CURRENT-DATE (3:6) TO AC-FECHA.
+           MOVE A1-05-GPO      TO AC-D-GPO.
+           MOVE A1-05-EMP      TO AC-D-EMP.
+           MOVE A1-05-PTA      TO AC-D-PTA.
+           MOVE A1-05-DPTO     TO AC-D-DPTO.
+           MOVE A1-05-CVEOE    TO AC-D-CVEOE.
+           MOVE A1-05-NOMBRE   TO AC-D-NOMBRE.
+           MOVE A1-05-SAL-BASE TO AC-D-SAL-BASE.
+           MOVE A1-05-FECHA    TO AC-D-FECHA-ING.
+       066-0200-ESCRIBE.
+           WRITE AC-AUDITORIA.
+       066-9900-FIN.
+       EXIT.
+
        070-LEE-MOVIMIENTO SECTION.
        070-0100-INICIO.
            MOVE I060-AM-ID-LEI TO I060-AM-ID-ANT.
@@ -486,8 +891,25 @@
        110-9900-FIN.
        EXIT.
 
+       120-ENCABEZADOS-EXC SECTION.
+       120-0100-INICIO.
+           ADD 1 TO R3-NUM-HOJA.
+           MOVE R3-NUM-HOJA TO R3-10-PAGNU.
+       120-0200-ESCRIBE-ENCABEZADOS.
+           WRITE R3-EXCEPCIONES FROM R3-05-ENCABEZADOS-PRIMERA-LINEA
+           AFTER PAGE.
+           WRITE R3-EXCEPCIONES FROM R3-10-ENCABEZADOS-SEGUNDA-LINEA
+           AFTER 2.
+           WRITE R3-EXCEPCIONES FROM R3-15-ENCABEZADOS-TERCERA-LINEA
+           AFTER 1.
+           WRITE R3-EXCEPCIONES FROM R3-20-ENCABEZADOS-CUARTA-LINEA
+           AFTER 2.
+           MOVE 6 TO R3-NUM-LIN.
+       120-9900-FIN.
+       EXIT.
+
+
 
-       
        980-ABORTA SECTION.
        980-0100-INICIO.
           IF S000-ESTADOARCHMOV NOT = 1
@@ -507,6 +929,18 @@
                THEN
                CLOSE ARCH-AAE-ARCHIVO-ACT-EMP
                MOVE 1 TO S000-ESTADOARCHACTEMP.
+           IF S000-ESTADOARCHAUD NOT = 1
+               THEN
+               CLOSE ARCH-AC-ARCHIVO-AUDITORIA
+               MOVE 1 TO S000-ESTADOARCHAUD.
+           IF S000-ESTADOREPOEXC NOT = 1
+               THEN
+               CLOSE REPO-R3-EXCEPCIONES
+               MOVE 1 TO S000-ESTADOREPOEXC.
+           IF S000-ESTADOARCHPEN NOT = 1
+               THEN
+               CLOSE ARCH-PC-ARCHIVO-PENDCAM
+               MOVE 1 TO S000-ESTADOARCHPEN.
 
            PERFORM 990-CIFRAS-CONTROL.
        980-9900-FIN.
@@ -525,6 +959,9 @@
        DISPLAY W000-PROG '  MOV.S PROCESADOS                       '
       -    '           ' A990-MOV-PROC         .
 
+       DISPLAY W000-PROG '  MOV.S RECHAZADOS                       '
+      -    '           ' A990-MOV-RECHAZADO    .
+
        DISPLAY W000-PROG '  ALTAS PROCESADAS                       '
       -    '           ' A990-ALT-PROC         .
 
@@ -533,7 +970,10 @@
 
        DISPLAY W000-PROG '  CAMBIOS PROCESADOS                     '
       -    '           ' A990-CAM-PROC         .
-       
+
+       DISPLAY W000-PROG '  TRANSFERENCIAS PROCESADAS              '
+      -    '           ' A990-TRA-PROC         .
+
        DISPLAY W000-PROG '  ALTAS FALLIDAS EN PROCESAR             '
       -    '           ' A990-ALT-FALLIDA-PROC         .
 
@@ -542,8 +982,32 @@
 
        DISPLAY W000-PROG '  CAMBIOS FALLIDOS EN PROCESAR           '
       -    '           ' A990-CAM-FALLIDA-PROC         .
-       
+
+       DISPLAY W000-PROG '  TRANSFERENCIAS FALLIDAS EN PROCESAR    '
+      -    '           ' A990-TRA-FALLIDA-PROC         .
+
+       DISPLAY W000-PROG '  CAMBIOS AUDITADOS                      '
+      -    '           ' A990-CAM-AUDITADO             .
+
+       DISPLAY W000-PROG '  TRANSFERENCIAS AUDITADAS               '
+      -    '           ' A990-TRA-AUDITADO             .
+
+       DISPLAY W000-PROG '  CAMBIOS DIFERIDOS                      '
+      -    '           ' A990-CAM-DIFERIDO             .
+
        DISPLAY W000-PROG '  EMPLEADOS COPIADOS                     '
       -    '           ' A990-PROC-EMP-COPIADO .
+
+       990-0200-ESCRIBE-MONITOR.
+           OPEN EXTEND ARCH-CM-ARCHIVO-MONITOR.
+           MOVE 1 TO S000-ESTADOARCHCM.
+           MOVE W000-PROG             TO R9-PROGRAMA.
+           MOVE A990-PROC-MOV-LEIDO   TO R9-LEIDOS.
+           MOVE A990-MOV-PROC         TO R9-PROCESADOS.
+           MOVE A990-MOV-RECHAZADO    TO R9-RECHAZADOS.
+           MOVE RETURN-CODE           TO R9-RETURN-CODE.
+           WRITE R9-LINEA-MONITOR.
+           CLOSE ARCH-CM-ARCHIVO-MONITOR.
+           MOVE 0 TO S000-ESTADOARCHCM.
        990-9900-FIN.
            EXIT.
